@@ -0,0 +1,427 @@
+000100*****************************************************************
+000110* PROGRAM-ID.  DARTSBAT.                                       *
+000120* AUTHOR.      R. HALVORSEN, SCORING SYSTEMS GROUP.            *
+000130* INSTALLATION. RIVERSIDE DARTS LEAGUE DATA PROCESSING.        *
+000140* DATE-WRITTEN. 2026-08-09.                                    *
+000150*                                                               *
+000160* REMARKS.  BATCH THROW-FILE DRIVER FOR THE DARTS SCORING      *
+000170*     SUBPROGRAM.  READS A SEQUENTIAL FILE OF THROWS (ONE      *
+000180*     RECORD PER DART: PLAYER, GAME, ROUND, THROW NUMBER, X    *
+000190*     AND Y) AND WRITES A MATCHING OUTPUT RECORD CARRYING THE  *
+000200*     SCORED RESULT, SO A WHOLE NIGHT OF THROWS CAN BE SCORED  *
+000210*     IN ONE JOB INSTEAD OF ONE CALL PER DART.                 *
+000220*                                                               *
+000230* MODIFICATION HISTORY.                                        *
+000240*     2026-08-09  RH   ORIGINAL BATCH DRIVER.                   *
+000250*     2026-08-09  RH   ADDED COORDINATE VALIDATION AHEAD OF     *
+000260*                      SCORING.  THROWS WITH A NEGATIVE OR      *
+000270*                      OFF-BOARD X/Y NO LONGER FALL THROUGH TO  *
+000280*                      A SILENT ZERO SCORE - THEY ARE ROUTED TO *
+000290*                      A REJECTS FILE WITH A REASON CODE.       *
+000300*                      DARTS NOW SCORES TRUE DARTBOARD SECTORS  *
+000310*                      AND NEEDS THE FULL 360 DEGREES AROUND    *
+000320*                      CENTER TO DO IT, SO A NEGATIVE X OR Y IS *
+000330*                      A LEGITIMATE QUADRANT AGAIN, NOT A       *
+000340*                      REJECT - OUT-OF-BOARD IS NOW JUDGED ON   *
+000350*                     MAGNITUDE ALONE, EITHER SIDE OF CENTER,  *
+000360*                     AND THE OLD NEGATIVE-DISTANCE REASON     *
+000370*                     CODE IS RETIRED.  THE CALL TO DARTS ALSO *
+000380*                     NOW PASSES BACK THE WEDGE/RING/LABEL     *
+000390*                     DARTS COMPUTED, CARRIED STRAIGHT THROUGH *
+000400*                     TO THE RESULT RECORD.                    *
+000410*     2026-08-09  RH   ADDED CHECKPOINT/RESTART SUPPORT FOR     *
+000420*                      LARGE TOURNAMENT-NIGHT VOLUMES.  A       *
+000430*                      CHECKPOINT RECORD IS WRITTEN EVERY       *
+000440*                      WS-CHECKPOINT-INTERVAL THROWS; ON        *
+000450*                      START-UP, THE LAST CHECKPOINT (IF ANY)   *
+000460*                      TELLS THE JOB HOW MANY INPUT RECORDS TO  *
+000470*                      SKIP AND THROWSOUT/REJECTSOUT ARE OPENED *
+000480*                      FOR EXTEND RATHER THAN OUTPUT, SO A JOB  *
+000490*                      RESUBMITTED AFTER AN ABEND PICKS UP      *
+000500*                      WHERE IT LEFT OFF INSTEAD OF RESCORING   *
+000510*                      THE WHOLE NIGHT FROM THE TOP.            *
+000520*     2026-08-09  RH   THE CHECKPOINT ALONE COULD NOT TELL A    *
+000530*                      RESTART OF TONIGHT'S JOB APART FROM THE  *
+000540*                      NEXT NIGHT'S RUN INHERITING THE PRIOR    *
+000550*                      NIGHT'S LEFTOVER CHECKPOINT GENERATION,  *
+000560*                      SO A NEW RUNCTL CARD (ONE CYCLE-ID PER   *
+000570*                      NIGHT, UNCHANGED ACROSS ABEND RESUBMITS  *
+000580*                      OF THAT SAME NIGHT) IS NOW STAMPED ONTO  *
+000590*                      EVERY CHECKPOINT RECORD AND COMPARED ON  *
+000600*                      START-UP - A CHECKPOINT WHOSE CYCLE-ID   *
+000610*                      DOES NOT MATCH TONIGHT'S RUNCTL CARD IS  *
+000620*                      A STALE LEFTOVER, NOT A RESTART POINT,   *
+000630*                      AND IS IGNORED IN FAVOR OF A FRESH RUN.  *
+000640*                      ALSO RESTORED WS-REJECT-COUNT FROM THE   *
+000650*                      CHECKPOINT ON A GENUINE RESTART - IT WAS *
+000660*                      RESTARTING AT ZERO AND UNDERSTATING THE  *
+000670*                      TRUE CUMULATIVE REJECT COUNT ON EVERY    *
+000680*                      CHECKPOINT WRITTEN AFTER A RESTART.      *
+000690*     2026-08-09  RH   THE RUN-ID COMPARE ACCEPTED A BLANK      *
+000700*                      WS-RUN-ID (RUNCTL MISSING OR EMPTY) AS A *
+000710*                      MATCH AGAINST A BLANK LEFTOVER CHECKPOINT*
+000720*                      FIELD, AND IT HAD NO BACKSTOP IF SOMEONE *
+000730*                      SIMPLY FORGOT TO ROLL THE RUNCTL CARD TO *
+000740*                      A NEW CYCLE-ID FOR TONIGHT.  A RESTART IS*
+000750*                      NOW ONLY HONORED WHEN WS-RUN-ID IS NOT   *
+000760*                      BLANK, AND THE CHECKPOINT'S OWN DATE     *
+000770*                      (STAMPED AUTOMATICALLY, NOT BY HAND) HAS *
+000780*                      TO MATCH TODAY'S DATE TOO - A LEFTOVER   *
+000790*                      CARD FROM A PRIOR NIGHT NO LONGER LINES  *
+000800*                      UP WITH TODAY EVEN IF THE CYCLE-ID TEXT  *
+000810*                      WAS NEVER CHANGED.                       *
+000820*****************************************************************
+000830 IDENTIFICATION DIVISION.
+000840 PROGRAM-ID. DARTSBAT.
+000850 AUTHOR. R. HALVORSEN.
+000860 DATE-WRITTEN. 2026-08-09.
+000870 DATE-COMPILED. 2026-08-09.
+
+000880 ENVIRONMENT DIVISION.
+000890 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+000910     SELECT THROWS-IN     ASSIGN TO THROWSIN
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-THROWS-IN-STATUS.
+000940     SELECT THROWS-OUT    ASSIGN TO THROWSOUT
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-THROWS-OUT-STATUS.
+000970     SELECT REJECTS-OUT   ASSIGN TO REJECTSOUT
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-REJECTS-OUT-STATUS.
+001000     SELECT CHECKPOINT-IN ASSIGN TO CHKPTIN
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS WS-CHECKPOINT-IN-STATUS.
+001030     SELECT CHECKPOINT-OUT ASSIGN TO CHKPTOUT
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-CHECKPOINT-OUT-STATUS.
+001060     SELECT RUN-CTL       ASSIGN TO RUNCTL
+001070         ORGANIZATION IS LINE SEQUENTIAL
+001080         FILE STATUS IS WS-RUN-CTL-STATUS.
+
+001090 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  THROWS-IN
+001120     RECORDING MODE IS F.
+001130 01  THROWS-IN-RECORD           PIC X(80).
+
+001140 FD  THROWS-OUT
+001150     RECORDING MODE IS F.
+001160 01  THROWS-OUT-RECORD          PIC X(80).
+
+001170 FD  REJECTS-OUT
+001180     RECORDING MODE IS F.
+001190 01  REJECTS-OUT-RECORD         PIC X(80).
+
+001200 FD  CHECKPOINT-IN
+001210     RECORDING MODE IS F.
+001220 01  CHECKPOINT-IN-RECORD       PIC X(80).
+
+001230 FD  CHECKPOINT-OUT
+001240     RECORDING MODE IS F.
+001250 01  CHECKPOINT-OUT-RECORD      PIC X(80).
+
+001260 FD  RUN-CTL
+001270     RECORDING MODE IS F.
+001280 01  RUN-CTL-RECORD             PIC X(08).
+
+001290 WORKING-STORAGE SECTION.
+001300 01  WS-THROWS-IN-STATUS         PIC XX.
+001310     88  WS-THROWS-IN-OK                 VALUE "00".
+001320     88  WS-THROWS-IN-EOF                 VALUE "10".
+001330 01  WS-THROWS-OUT-STATUS        PIC XX.
+001340     88  WS-THROWS-OUT-OK                VALUE "00".
+001350 01  WS-REJECTS-OUT-STATUS       PIC XX.
+001360     88  WS-REJECTS-OUT-OK               VALUE "00".
+001370 01  WS-CHECKPOINT-IN-STATUS     PIC XX.
+001380     88  WS-CHECKPOINT-IN-OK             VALUE "00".
+001390     88  WS-CHECKPOINT-IN-EOF            VALUE "10".
+001400     88  WS-CHECKPOINT-NOT-FOUND         VALUE "35".
+001410 01  WS-CHECKPOINT-OUT-STATUS    PIC XX.
+001420     88  WS-CHECKPOINT-OUT-OK            VALUE "00".
+001430 01  WS-RUN-CTL-STATUS           PIC XX.
+001440     88  WS-RUN-CTL-OK                    VALUE "00".
+001450     88  WS-RUN-CTL-NOT-FOUND             VALUE "35".
+001460 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001470     88  WS-NO-MORE-THROWS               VALUE "Y".
+001480 01  WS-CHECKPOINT-EOF-SWITCH    PIC X(01) VALUE "N".
+001490     88  WS-NO-MORE-CHECKPOINTS          VALUE "Y".
+001500 01  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001510     88  WS-IS-RESTART                   VALUE "Y".
+001520 01  WS-THROW-COUNT              PIC 9(07) COMP VALUE ZERO.
+001530 01  WS-REJECT-COUNT             PIC 9(07) COMP VALUE ZERO.
+001540 01  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+001550 01  WS-RESTART-REJECT-COUNT     PIC 9(07) COMP VALUE ZERO.
+001560 01  WS-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+001570 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+001580 01  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+001590 01  WS-LAST-CHECKPOINT-RUN-ID   PIC X(08) VALUE SPACES.
+001600 01  WS-TODAY-DATE               PIC 9(08) VALUE ZERO.
+001610 01  WS-LAST-CHECKPOINT-DATE     PIC 9(08) VALUE ZERO.
+001620 01  WS-CHECKPOINT-RECORD.
+001630     05  CHK-RUN-ID                  PIC X(08).
+001640     05  CHK-THROW-COUNT             PIC 9(07).
+001650     05  CHK-REJECT-COUNT            PIC 9(07).
+001660     05  CHK-DATE                    PIC 9(08).
+001670     05  CHK-TIME                    PIC 9(08).
+001680 01  WS-VALID-SWITCH             PIC X(01).
+001690     88  WS-THROW-IS-VALID                VALUE "Y".
+001700     88  WS-THROW-IS-INVALID             VALUE "N".
+001710 01  WS-REASON-CODE              PIC X(20).
+001720 01  WS-CALL-X                   PIC S9(02)V9
+001730                                 SIGN IS TRAILING SEPARATE.
+001740 01  WS-CALL-Y                   PIC S9(02)V9
+001750                                 SIGN IS TRAILING SEPARATE.
+001760 01  WS-CALL-WEDGE-NBR           PIC 9(02).
+001770 01  WS-CALL-RING-CODE           PIC X(01).
+001780 01  WS-CALL-SCORE-LABEL         PIC X(04).
+
+001790 COPY DTHROWRC.
+
+001800 LINKAGE SECTION.
+
+001810 PROCEDURE DIVISION.
+
+001820*****************************************************************
+001830* 0000-MAINLINE - OPEN, DRIVE ONE RECORD AT A TIME, CLOSE.     *
+001840*****************************************************************
+001850 0000-MAINLINE.
+001860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001870     PERFORM 2000-PROCESS-THROWS THRU 2000-EXIT
+001880         UNTIL WS-NO-MORE-THROWS.
+001890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001900     GOBACK.
+
+001910*****************************************************************
+001920* 1000-INITIALIZE - DETERMINE WHETHER THIS IS A FRESH RUN OR A *
+001930*     RESTART, OPEN FILES ACCORDINGLY, SKIP PAST ANY THROWS    *
+001940*     ALREADY SCORED ON A PRIOR ATTEMPT, AND PRIME THE READ.   *
+001950*****************************************************************
+001960 1000-INITIALIZE.
+001970     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+001980     IF WS-IS-RESTART
+001990         OPEN EXTEND THROWS-OUT
+002000         OPEN EXTEND REJECTS-OUT
+002010     ELSE
+002020         OPEN OUTPUT THROWS-OUT
+002030         OPEN OUTPUT REJECTS-OUT
+002040     END-IF.
+002050     OPEN INPUT  THROWS-IN.
+002060     OPEN OUTPUT CHECKPOINT-OUT.
+002070     MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT.
+002080     PERFORM 2100-READ-THROW THRU 2100-EXIT
+002090         WS-SKIP-COUNT TIMES.
+002100     MOVE WS-RESTART-COUNT TO WS-THROW-COUNT.
+002110     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+002120 1000-EXIT.
+002130     EXIT.
+
+002140*****************************************************************
+002150* 1050-CHECK-FOR-RESTART - A CHECKPOINT-IN DATA SET THAT DOES  *
+002160*     NOT EXIST (FILE STATUS 35) MEANS THIS IS A FRESH RUN.    *
+002170*     ONE THAT DOES EXIST MAY STILL BE LEFTOVER FROM A PRIOR   *
+002180*     NIGHT'S JOB RATHER THAN A RESTART OF TONIGHT'S - THE     *
+002190*     RUNCTL CARD CARRIES TONIGHT'S CYCLE-ID, AND ONLY A       *
+002200*     CHECKPOINT STAMPED WITH THAT SAME CYCLE-ID IS TRUSTED AS *
+002210*     A GENUINE RESTART POINT.  A BLANK WS-RUN-ID (RUNCTL       *
+002220*     MISSING OR EMPTY) NEVER COUNTS AS A MATCH, EVEN AGAINST A*
+002230*     CHECKPOINT WHOSE OWN CYCLE-ID IS ALSO BLANK.  AS A SECOND*
+002240*     CHECK THAT DOES NOT DEPEND ON OPERATIONS REMEMBERING TO  *
+002250*     ROLL THE CARD, THE CHECKPOINT'S OWN DATE (STAMPED BY THE *
+002260*     PROGRAM, NOT KEYED IN) HAS TO MATCH TODAY'S DATE TOO -   *
+002270*     A CYCLE-ID LEFT UNCHANGED FROM A PRIOR NIGHT STILL FAILS *
+002280*     THIS CHECK BECAUSE THE CALENDAR DATE HAS MOVED ON.       *
+002290*     ANYTHING THAT FAILS EITHER CHECK IS TREATED AS A FRESH   *
+002300*     RUN EVEN THOUGH CHECKPOINT-IN HAD DATA IN IT.            *
+002310*****************************************************************
+002320 1050-CHECK-FOR-RESTART.
+002330     PERFORM 1040-READ-RUN-CTL THRU 1040-EXIT.
+002340     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+002350     OPEN INPUT CHECKPOINT-IN.
+002360     IF WS-CHECKPOINT-NOT-FOUND
+002370         MOVE ZERO TO WS-RESTART-COUNT
+002380     ELSE
+002390         PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT
+002400             UNTIL WS-NO-MORE-CHECKPOINTS
+002410         CLOSE CHECKPOINT-IN
+002420         IF WS-RESTART-COUNT > ZERO
+002430            AND WS-RUN-ID NOT = SPACES
+002440            AND WS-LAST-CHECKPOINT-RUN-ID = WS-RUN-ID
+002450            AND WS-LAST-CHECKPOINT-DATE = WS-TODAY-DATE
+002460             SET WS-IS-RESTART TO TRUE
+002470             MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT
+002480         ELSE
+002490             MOVE ZERO TO WS-RESTART-COUNT
+002500         END-IF
+002510     END-IF.
+002520 1050-EXIT.
+002530     EXIT.
+
+002540*****************************************************************
+002550* 1040-READ-RUN-CTL - READ TONIGHT'S CYCLE-ID CONTROL CARD.    *
+002560*     OPERATIONS SUPPLIES A NEW CYCLE-ID WHEN STARTING A NEW    *
+002570*     NIGHT'S RUN AND LEAVES IT UNCHANGED WHEN RESUBMITTING     *
+002580*     AFTER AN ABEND, SO IT IS WHAT LETS 1050-CHECK-FOR-RESTART *
+002590*     TELL THE TWO SITUATIONS APART.  A MISSING OR BLANK RUNCTL *
+002600*     LEAVES WS-RUN-ID BLANK - 1050-CHECK-FOR-RESTART TREATS A  *
+002610*     BLANK WS-RUN-ID AS NEVER A MATCH, EVEN IF THE LAST        *
+002620*     CHECKPOINT'S OWN CYCLE-ID HAPPENS TO BE BLANK TOO, SO THE *
+002630*     SAFE FRESH-RUN PATH IS TAKEN RATHER THAN A GUESS.         *
+002640*****************************************************************
+002650 1040-READ-RUN-CTL.
+002660     OPEN INPUT RUN-CTL.
+002670     IF WS-RUN-CTL-NOT-FOUND
+002680         MOVE SPACES TO WS-RUN-ID
+002690     ELSE
+002700         READ RUN-CTL INTO WS-RUN-ID
+002710             AT END MOVE SPACES TO WS-RUN-ID
+002720         END-READ
+002730         CLOSE RUN-CTL
+002740     END-IF.
+002750 1040-EXIT.
+002760     EXIT.
+
+002770*****************************************************************
+002780* 1060-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD, KEEPING   *
+002790*     THE THROW COUNT, REJECT COUNT, CYCLE-ID AND DATE FROM THE*
+002800*     LAST ONE ON THE FILE.                                     *
+002810*****************************************************************
+002820 1060-READ-CHECKPOINT.
+002830     READ CHECKPOINT-IN INTO WS-CHECKPOINT-RECORD
+002840         AT END SET WS-NO-MORE-CHECKPOINTS TO TRUE
+002850     END-READ.
+002860     IF NOT WS-NO-MORE-CHECKPOINTS
+002870         MOVE CHK-THROW-COUNT  TO WS-RESTART-COUNT
+002880         MOVE CHK-REJECT-COUNT TO WS-RESTART-REJECT-COUNT
+002890         MOVE CHK-RUN-ID       TO WS-LAST-CHECKPOINT-RUN-ID
+002900         MOVE CHK-DATE         TO WS-LAST-CHECKPOINT-DATE
+002910     END-IF.
+002920 1060-EXIT.
+002930     EXIT.
+
+002940*****************************************************************
+002950* 2000-PROCESS-THROWS - VALIDATE, SCORE, WRITE THE RESULT OR   *
+002960*     ROUTE THE THROW TO THE REJECTS FILE.                    *
+002970*****************************************************************
+002980 2000-PROCESS-THROWS.
+002990     PERFORM 1500-VALIDATE-THROW THRU 1500-EXIT.
+003000     IF WS-THROW-IS-VALID
+003010         MOVE SPACES TO THROW-RESULT-RECORD
+003020         MOVE THR-PLAYER-ID TO TRS-PLAYER-ID
+003030         MOVE THR-GAME-ID   TO TRS-GAME-ID
+003040         MOVE THR-ROUND-NBR TO TRS-ROUND-NBR
+003050         MOVE THR-THROW-NBR TO TRS-THROW-NBR
+003060         MOVE THR-LEAGUE-ID TO TRS-LEAGUE-ID
+003070         MOVE THR-BOARD-TYPE TO TRS-BOARD-TYPE
+003080         MOVE THR-X         TO TRS-X
+003090         MOVE THR-Y         TO TRS-Y
+003100         CALL "DARTS" USING WS-CALL-X, WS-CALL-Y, TRS-RESULT,
+003110             THR-LEAGUE-ID, THR-BOARD-TYPE,
+003120             THR-PLAYER-ID, THR-GAME-ID,
+003130             THR-ROUND-NBR, THR-THROW-NBR,
+003140             WS-CALL-WEDGE-NBR, WS-CALL-RING-CODE,
+003150             WS-CALL-SCORE-LABEL, WS-RESTART-SWITCH
+003160         MOVE WS-CALL-WEDGE-NBR   TO TRS-WEDGE-NBR
+003170         MOVE WS-CALL-RING-CODE   TO TRS-RING-CODE
+003180         MOVE WS-CALL-SCORE-LABEL TO TRS-SCORE-LABEL
+003190         PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+003200     ELSE
+003210         PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+003220         ADD 1 TO WS-REJECT-COUNT
+003230     END-IF.
+003240     ADD 1 TO WS-THROW-COUNT.
+003250     IF FUNCTION MOD(WS-THROW-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+003260         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+003270     END-IF.
+003280     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+003290 2000-EXIT.
+003300     EXIT.
+
+003310*****************************************************************
+003320* 1500-VALIDATE-THROW - SEPARATE MALFORMED OR OFF-BOARD        *
+003330*     COORDINATES OUT BEFORE THEY REACH THE SCORING ROUTINE.   *
+003340*     X AND Y ARE SIGNED CARTESIAN OFFSETS FROM CENTER, SO A   *
+003350*     NEGATIVE AXIS IS A LEGITIMATE QUADRANT, NOT A CORRUPTED  *
+003360*     READING - A THROW IS VALID AS LONG AS BOTH AXES ARE      *
+003370*     WITHIN THE BOARD'S OUTER RADIUS EITHER SIDE OF CENTER.   *
+003380*****************************************************************
+003390 1500-VALIDATE-THROW.
+003400     SET WS-THROW-IS-VALID TO TRUE.
+003410     MOVE SPACES TO WS-REASON-CODE.
+003420     EVALUATE TRUE
+003430         WHEN THR-X > 10 OR THR-X < -10
+003440             MOVE "X-OUT-OF-BOARD" TO WS-REASON-CODE
+003450             SET WS-THROW-IS-INVALID TO TRUE
+003460         WHEN THR-Y > 10 OR THR-Y < -10
+003470             MOVE "Y-OUT-OF-BOARD" TO WS-REASON-CODE
+003480             SET WS-THROW-IS-INVALID TO TRUE
+003490         WHEN OTHER
+003500             MOVE THR-X TO WS-CALL-X
+003510             MOVE THR-Y TO WS-CALL-Y
+003520     END-EVALUATE.
+003530 1500-EXIT.
+003540     EXIT.
+
+003550*****************************************************************
+003560* 2300-WRITE-REJECT - WRITE ONE FAILED THROW TO THE REJECTS   *
+003570*     FILE, CARRYING THE REASON THE VALIDATION FAILED.        *
+003580*****************************************************************
+003590 2300-WRITE-REJECT.
+003600     MOVE SPACES TO THROW-REJECT-RECORD.
+003610     MOVE THR-PLAYER-ID   TO TRJ-PLAYER-ID.
+003620     MOVE THR-GAME-ID     TO TRJ-GAME-ID.
+003630     MOVE THR-ROUND-NBR   TO TRJ-ROUND-NBR.
+003640     MOVE THR-THROW-NBR   TO TRJ-THROW-NBR.
+003650     MOVE THR-LEAGUE-ID   TO TRJ-LEAGUE-ID.
+003660     MOVE THR-BOARD-TYPE  TO TRJ-BOARD-TYPE.
+003670     MOVE THR-X           TO TRJ-X.
+003680     MOVE THR-Y           TO TRJ-Y.
+003690     MOVE WS-REASON-CODE  TO TRJ-REASON-CODE.
+003700     WRITE REJECTS-OUT-RECORD FROM THROW-REJECT-RECORD.
+003710 2300-EXIT.
+003720     EXIT.
+
+003730*****************************************************************
+003740* 2100-READ-THROW - READ ONE THROW RECORD, WATCH FOR EOF.      *
+003750*****************************************************************
+003760 2100-READ-THROW.
+003770     READ THROWS-IN INTO THROW-RECORD
+003780         AT END SET WS-NO-MORE-THROWS TO TRUE
+003790     END-READ.
+003800 2100-EXIT.
+003810     EXIT.
+
+003820*****************************************************************
+003830* 2200-WRITE-RESULT - WRITE ONE SCORED THROW TO THE OUTPUT.    *
+003840*****************************************************************
+003850 2200-WRITE-RESULT.
+003860     WRITE THROWS-OUT-RECORD FROM THROW-RESULT-RECORD.
+003870 2200-EXIT.
+003880     EXIT.
+
+003890*****************************************************************
+003900* 2400-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO *
+003910*     A RESTART CAN SKIP PAST EVERYTHING ALREADY SCORED.       *
+003920*****************************************************************
+003930 2400-WRITE-CHECKPOINT.
+003940     MOVE WS-RUN-ID       TO CHK-RUN-ID.
+003950     MOVE WS-THROW-COUNT  TO CHK-THROW-COUNT.
+003960     MOVE WS-REJECT-COUNT TO CHK-REJECT-COUNT.
+003970     ACCEPT CHK-DATE FROM DATE YYYYMMDD.
+003980     ACCEPT CHK-TIME FROM TIME.
+003990     WRITE CHECKPOINT-OUT-RECORD FROM WS-CHECKPOINT-RECORD.
+004000 2400-EXIT.
+004010     EXIT.
+
+004020*****************************************************************
+004030* 9000-TERMINATE - WRITE A FINAL CHECKPOINT AND CLOSE FILES.   *
+004040*****************************************************************
+004050 9000-TERMINATE.
+004060     PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT.
+004070     CLOSE THROWS-IN
+004080     CLOSE THROWS-OUT
+004090     CLOSE REJECTS-OUT
+004100     CLOSE CHECKPOINT-OUT.
+004110 9000-EXIT.
+004120     EXIT.
+
