@@ -0,0 +1,245 @@
+000100*****************************************************************
+000110* PROGRAM-ID.  DARTSSCB.                                       *
+000120* AUTHOR.      R. HALVORSEN, SCORING SYSTEMS GROUP.            *
+000130* INSTALLATION. RIVERSIDE DARTS LEAGUE DATA PROCESSING.        *
+000140* DATE-WRITTEN. 2026-08-09.                                    *
+000150*                                                               *
+000160* REMARKS.  DOWNSTREAM EXTRACT PROGRAM FOR THE VENUE            *
+000170*     SCOREBOARD DISPLAYS.  READS THE THROW-LEVEL SCORING       *
+000180*     OUTPUT PRODUCED BY DARTSBAT, KEEPS THE SAME RUNNING       *
+000190*     501-DOWN TOTAL PER PLAYER/GAME (LEG) THAT DARTSLEG        *
+000200*     PRINTS AS A REPORT, AND INSTEAD WRITES ONE ROW PER THROW  *
+000210*     TO A CSV FEED AND A FIXED-WIDTH FEED IN THE FORMATS THE   *
+000220*     ELECTRONIC SCOREBOARDS EXPECT, SO STANDINGS ON THE BOARD  *
+000230*     REFRESH EVERY BATCH CYCLE WITHOUT A HUMAN RELAYING THEM.  *
+000240*     THE CONTROL BREAK LOGIC REQUIRES THE INPUT TO ARRIVE IN   *
+000250*     PLAYER/GAME/ROUND/THROW SEQUENCE - WITH SEVERAL BOARDS    *
+000260*     FEEDING ONE THROWSOUT, DARTSBAT'S OWN OUTPUT IS NOT IN    *
+000270*     THAT ORDER, SO THE DARTSRPT JOB STREAM SORTS THROWSOUT    *
+000280*     AHEAD OF THIS STEP.  DO NOT RUN THIS PROGRAM AGAINST AN   *
+000290*     UNSORTED THROWSOUT.                                       *
+000300*                                                               *
+000310* MODIFICATION HISTORY.                                        *
+000320*     2026-08-09  RH   ORIGINAL PROGRAM.                        *
+000330*     2026-08-09  RH   WS-REMAINING-EDIT WAS A SIGNED, ZERO-     *
+000340*                      SUPPRESSED PICTURE, SO ITS LEADING BLANKS *
+000350*                      WERE LANDING IN THE CSV ROW AHEAD OF THE  *
+000360*                      NUMBER.  THE REMAINING SCORE NEVER GOES   *
+000370*                      NEGATIVE OR ABOVE 501, SO IT NOW USES THE *
+000380*                      SAME UNSIGNED, ZERO-PADDED PICTURE AS     *
+000390*                      SCF-REMAINING ON THE FIXED-WIDTH FEED,    *
+000400*                      WHICH NEVER HAD THIS PROBLEM.             *
+000410*     2026-08-09  RH   THE HEADER USED TO SAY THIS SEQUENCE     *
+000420*                      CAME FOR FREE OUT OF DARTSBAT.  IT DOES  *
+000430*                      NOT - DARTSBAT IS A STRAIGHT PASS-THROUGH*
+000440*                      OF THROWSIN, AND A TOURNAMENT NIGHT WITH *
+000450*                      SEVERAL BOARDS INTERLEAVES PLAYERS IN    *
+000460*                      THAT FILE.  ADDED A SORT STEP AHEAD OF   *
+000470*                      THIS PROGRAM IN THE DARTSRPT JOB (SEE    *
+000480*                      COBOL/DARTS/JCL/DARTSRPT.JCL) AND FIXED  *
+000490*                      THE CLAIM HERE TO MATCH REALITY.         *
+000500*****************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. DARTSSCB.
+000530 AUTHOR. R. HALVORSEN.
+000540 DATE-WRITTEN. 2026-08-09.
+000550 DATE-COMPILED. 2026-08-09.
+
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT SCORE-IN     ASSIGN TO SCOREIN
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-SCORE-IN-STATUS.
+000620     SELECT SCORE-CSV    ASSIGN TO SCORECSV
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-SCORE-CSV-STATUS.
+000650     SELECT SCORE-FIX    ASSIGN TO SCOREFIX
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-SCORE-FIX-STATUS.
+
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  SCORE-IN
+000710     RECORDING MODE IS F.
+000720 01  SCORE-IN-RECORD             PIC X(80).
+
+000730 FD  SCORE-CSV
+000740     RECORDING MODE IS F.
+000750 01  SCORE-CSV-RECORD            PIC X(80).
+
+000760 FD  SCORE-FIX
+000770     RECORDING MODE IS F.
+000780 01  SCORE-FIX-RECORD            PIC X(80).
+
+000790 WORKING-STORAGE SECTION.
+000800 01  WS-SCORE-IN-STATUS          PIC XX.
+000810     88  WS-SCORE-IN-OK                  VALUE "00".
+000820 01  WS-SCORE-CSV-STATUS         PIC XX.
+000830     88  WS-SCORE-CSV-OK                 VALUE "00".
+000840 01  WS-SCORE-FIX-STATUS         PIC XX.
+000850     88  WS-SCORE-FIX-OK                 VALUE "00".
+000860 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000870     88  WS-NO-MORE-THROWS               VALUE "Y".
+000880 01  WS-FIRST-RECORD-SWITCH      PIC X(01) VALUE "Y".
+000890     88  WS-FIRST-RECORD                 VALUE "Y".
+
+000900 01  WS-PREV-PLAYER-ID           PIC X(10) VALUE SPACES.
+000910 01  WS-PREV-GAME-ID             PIC X(10) VALUE SPACES.
+000920 01  WS-RUNNING-TOTAL            PIC S9(05) VALUE +501.
+000930 01  WS-TRIAL-TOTAL              PIC S9(05) VALUE ZERO.
+000940 01  WS-LEG-STATUS               PIC X(11) VALUE SPACES.
+000950 01  WS-REMAINING-EDIT           PIC 9(03).
+
+000960 01  WS-CSV-LINE                 PIC X(80).
+
+000970 01  WS-FIX-LINE.
+000980     05  SCF-PLAYER-ID               PIC X(10).
+000990     05  SCF-GAME-ID                 PIC X(10).
+001000     05  SCF-ROUND-NBR               PIC 9(02).
+001010     05  SCF-THROW-NBR               PIC 9(01).
+001020     05  SCF-SCORE                   PIC 9(02).
+001030     05  SCF-REMAINING               PIC 9(03).
+001040     05  SCF-STATUS                  PIC X(11).
+
+001050 COPY DTHROWRC.
+
+001060 PROCEDURE DIVISION.
+
+001070*****************************************************************
+001080* 0000-MAINLINE.                                               *
+001090*****************************************************************
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001120     PERFORM 2000-PROCESS-THROWS THRU 2000-EXIT
+001130         UNTIL WS-NO-MORE-THROWS.
+001140     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001150     GOBACK.
+
+001160*****************************************************************
+001170* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.             *
+001180*****************************************************************
+001190 1000-INITIALIZE.
+001200     OPEN INPUT  SCORE-IN
+001210     OPEN OUTPUT SCORE-CSV
+001220     OPEN OUTPUT SCORE-FIX
+001230     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+001240 1000-EXIT.
+001250     EXIT.
+
+001260*****************************************************************
+001270* 2000-PROCESS-THROWS - START A NEW LEG ON A CONTROL BREAK,    *
+001280*     APPLY THE THROW TO THE RUNNING TOTAL, READ THE NEXT.     *
+001290*****************************************************************
+001300 2000-PROCESS-THROWS.
+001310     IF WS-FIRST-RECORD
+001320         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+001330         PERFORM 1200-START-LEG THRU 1200-EXIT
+001340     ELSE
+001350         IF TRS-PLAYER-ID NOT = WS-PREV-PLAYER-ID
+001360            OR TRS-GAME-ID NOT = WS-PREV-GAME-ID
+001370             PERFORM 1200-START-LEG THRU 1200-EXIT
+001380         END-IF
+001390     END-IF.
+001400     PERFORM 2200-APPLY-THROW THRU 2200-EXIT.
+001410     MOVE TRS-PLAYER-ID TO WS-PREV-PLAYER-ID.
+001420     MOVE TRS-GAME-ID   TO WS-PREV-GAME-ID.
+001430     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+001440 2000-EXIT.
+001450     EXIT.
+
+001460*****************************************************************
+001470* 1200-START-LEG - RESET THE RUNNING TOTAL FOR A NEW 501 LEG.  *
+001480*****************************************************************
+001490 1200-START-LEG.
+001500     MOVE +501 TO WS-RUNNING-TOTAL.
+001510     MOVE SPACES TO WS-LEG-STATUS.
+001520 1200-EXIT.
+001530     EXIT.
+
+001540*****************************************************************
+001550* 2100-READ-THROW - READ ONE SCORED THROW, WATCH FOR EOF.      *
+001560*****************************************************************
+001570 2100-READ-THROW.
+001580     READ SCORE-IN INTO THROW-RESULT-RECORD
+001590         AT END SET WS-NO-MORE-THROWS TO TRUE
+001600     END-READ.
+001610 2100-EXIT.
+001620     EXIT.
+
+001630*****************************************************************
+001640* 2200-APPLY-THROW - SUBTRACT THE THROW FROM THE RUNNING       *
+001650*     TOTAL, THE SAME BUST/CHECKOUT RULES DARTSLEG USES, THEN  *
+001660*     PUBLISH THE CURRENT STANDING TO BOTH SCOREBOARD FEEDS.   *
+001670*****************************************************************
+001680 2200-APPLY-THROW.
+001690     COMPUTE WS-TRIAL-TOTAL = WS-RUNNING-TOTAL - TRS-RESULT.
+001700     EVALUATE TRUE
+001710         WHEN WS-TRIAL-TOTAL = 0
+001720             MOVE WS-TRIAL-TOTAL TO WS-RUNNING-TOTAL
+001730             MOVE "CHECKOUT" TO WS-LEG-STATUS
+001740         WHEN WS-TRIAL-TOTAL < 0
+001750             MOVE "BUSTED" TO WS-LEG-STATUS
+001760         WHEN OTHER
+001770             MOVE WS-TRIAL-TOTAL TO WS-RUNNING-TOTAL
+001780             MOVE "IN PROGRESS" TO WS-LEG-STATUS
+001790     END-EVALUATE.
+001800     PERFORM 2300-WRITE-CSV-ROW THRU 2300-EXIT.
+001810     PERFORM 2400-WRITE-FIX-ROW THRU 2400-EXIT.
+001820 2200-EXIT.
+001830     EXIT.
+
+001840*****************************************************************
+001850* 2300-WRITE-CSV-ROW - PUBLISH THE CURRENT STANDING AS ONE     *
+001860*     COMMA-DELIMITED ROW.  PLAYER AND GAME ARE TRIMMED OF      *
+001870*     THEIR TRAILING PAD SO THE FEED CARRIES CLEAN CSV FIELDS;  *
+001880*     STATUS KEEPS ITS FULL WIDTH SINCE "IN PROGRESS" HAS AN    *
+001890*     EMBEDDED SPACE THAT DELIMITED BY SPACE WOULD CUT SHORT.   *
+001900*****************************************************************
+001910 2300-WRITE-CSV-ROW.
+001920     MOVE WS-RUNNING-TOTAL TO WS-REMAINING-EDIT.
+001930     MOVE SPACES TO WS-CSV-LINE.
+001940     STRING TRS-PLAYER-ID   DELIMITED BY SPACE
+001950            ","             DELIMITED BY SIZE
+001960            TRS-GAME-ID     DELIMITED BY SPACE
+001970            ","             DELIMITED BY SIZE
+001980            TRS-ROUND-NBR   DELIMITED BY SIZE
+001990            ","             DELIMITED BY SIZE
+002000            TRS-THROW-NBR   DELIMITED BY SIZE
+002010            ","             DELIMITED BY SIZE
+002020            TRS-RESULT      DELIMITED BY SIZE
+002030            ","             DELIMITED BY SIZE
+002040            WS-REMAINING-EDIT DELIMITED BY SIZE
+002050            ","             DELIMITED BY SIZE
+002060            WS-LEG-STATUS   DELIMITED BY SIZE
+002070            INTO WS-CSV-LINE.
+002080     WRITE SCORE-CSV-RECORD FROM WS-CSV-LINE.
+002090 2300-EXIT.
+002100     EXIT.
+
+002110*****************************************************************
+002120* 2400-WRITE-FIX-ROW - PUBLISH THE CURRENT STANDING AS ONE     *
+002130*     FIXED-WIDTH ROW IN THE LAYOUT THE SCOREBOARD HARDWARE     *
+002140*     EXPECTS.                                                  *
+002150*****************************************************************
+002160 2400-WRITE-FIX-ROW.
+002170     MOVE TRS-PLAYER-ID    TO SCF-PLAYER-ID.
+002180     MOVE TRS-GAME-ID      TO SCF-GAME-ID.
+002190     MOVE TRS-ROUND-NBR    TO SCF-ROUND-NBR.
+002200     MOVE TRS-THROW-NBR    TO SCF-THROW-NBR.
+002210     MOVE TRS-RESULT       TO SCF-SCORE.
+002220     MOVE WS-RUNNING-TOTAL TO SCF-REMAINING.
+002230     MOVE WS-LEG-STATUS    TO SCF-STATUS.
+002240     WRITE SCORE-FIX-RECORD FROM WS-FIX-LINE.
+002250 2400-EXIT.
+002260     EXIT.
+
+002270*****************************************************************
+002280* 9000-TERMINATE - CLOSE FILES.                                *
+002290*****************************************************************
+002300 9000-TERMINATE.
+002310     CLOSE SCORE-IN
+002320     CLOSE SCORE-CSV
+002330     CLOSE SCORE-FIX.
+002340 9000-EXIT.
+002350     EXIT.
