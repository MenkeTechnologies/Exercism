@@ -0,0 +1,274 @@
+000100*****************************************************************
+000110* PROGRAM-ID.  DARTSLEG.                                       *
+000120* AUTHOR.      R. HALVORSEN, SCORING SYSTEMS GROUP.            *
+000130* INSTALLATION. RIVERSIDE DARTS LEAGUE DATA PROCESSING.        *
+000140* DATE-WRITTEN. 2026-08-09.                                    *
+000150*                                                               *
+000160* REMARKS.  READS THE THROW-LEVEL SCORING OUTPUT PRODUCED BY   *
+000170*     DARTSBAT AND ACCUMULATES A RUNNING 501-DOWN TOTAL PER    *
+000180*     PLAYER/GAME (LEG), PRINTING A RUNNING-TOTAL AND CHECKOUT *
+000190*     REPORT SO THE SCORER'S TABLE NO LONGER NEEDS A PAPER     *
+000200*     TALLY.  THE CONTROL BREAK LOGIC REQUIRES THE INPUT TO    *
+000210*     ARRIVE IN PLAYER/GAME/ROUND/THROW SEQUENCE - WITH SEVERAL*
+000220*     BOARDS FEEDING ONE THROWSOUT, DARTSBAT'S OWN OUTPUT IS   *
+000230*     NOT IN THAT ORDER, SO THE DARTSRPT JOB STREAM SORTS      *
+000240*     THROWSOUT AHEAD OF THIS STEP.  DO NOT RUN THIS PROGRAM   *
+000250*     AGAINST AN UNSORTED THROWSOUT.                            *
+000260*                                                               *
+000270* MODIFICATION HISTORY.                                        *
+000280*     2026-08-09  RH   ORIGINAL PROGRAM.                        *
+000290*     2026-08-09  RH   ADDED LEG-CALC, A MACHINE-READABLE       *
+000300*                      COUNTERPART OF THE SUMMARY LINE, FOR      *
+000310*                      DARTSREC TO RECONCILE AGAINST THE        *
+000320*                      BACKUP SCORER'S MANUAL TALLY SHEET.       *
+000330*     2026-08-09  RH   THE HEADER USED TO SAY THIS SEQUENCE     *
+000340*                      CAME FOR FREE OUT OF DARTSBAT.  IT DOES  *
+000350*                      NOT - DARTSBAT IS A STRAIGHT PASS-THROUGH*
+000360*                      OF THROWSIN, AND A TOURNAMENT NIGHT WITH *
+000370*                      SEVERAL BOARDS INTERLEAVES PLAYERS IN    *
+000380*                      THAT FILE.  ADDED A SORT STEP AHEAD OF   *
+000390*                      THIS PROGRAM IN THE DARTSRPT JOB (SEE    *
+000400*                      COBOL/DARTS/JCL/DARTSRPT.JCL) AND FIXED  *
+000410*                      THE CLAIM HERE TO MATCH REALITY.         *
+000420*****************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. DARTSLEG.
+000450 AUTHOR. R. HALVORSEN.
+000460 DATE-WRITTEN. 2026-08-09.
+000470 DATE-COMPILED. 2026-08-09.
+
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT LEG-IN       ASSIGN TO LEGIN
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-LEG-IN-STATUS.
+000540     SELECT LEG-RPT      ASSIGN TO LEGRPT
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-LEG-RPT-STATUS.
+000570     SELECT LEG-CALC     ASSIGN TO LEGCALC
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-LEG-CALC-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  LEG-IN
+000630     RECORDING MODE IS F.
+000640 01  LEG-IN-RECORD               PIC X(80).
+
+000650 FD  LEG-RPT
+000660     RECORDING MODE IS F.
+000670 01  LEG-RPT-RECORD              PIC X(132).
+
+000680 FD  LEG-CALC
+000690     RECORDING MODE IS F.
+000700 01  LEG-CALC-FILE-RECORD        PIC X(34).
+
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-LEG-IN-STATUS            PIC XX.
+000730     88  WS-LEG-IN-OK                     VALUE "00".
+000740 01  WS-LEG-RPT-STATUS           PIC XX.
+000750     88  WS-LEG-RPT-OK                    VALUE "00".
+000760 01  WS-LEG-CALC-STATUS          PIC XX.
+000770     88  WS-LEG-CALC-OK                   VALUE "00".
+000780 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000790     88  WS-NO-MORE-THROWS               VALUE "Y".
+000800 01  WS-FIRST-RECORD-SWITCH      PIC X(01) VALUE "Y".
+000810     88  WS-FIRST-RECORD                 VALUE "Y".
+
+000820 01  WS-PREV-PLAYER-ID           PIC X(10) VALUE SPACES.
+000830 01  WS-PREV-GAME-ID             PIC X(10) VALUE SPACES.
+000840 01  WS-RUNNING-TOTAL            PIC S9(05) VALUE +501.
+000850 01  WS-TRIAL-TOTAL              PIC S9(05) VALUE ZERO.
+000860 01  WS-LEG-STATUS               PIC X(12) VALUE SPACES.
+
+000870 01  WS-HEADING-1.
+000880     05  FILLER                  PIC X(10) VALUE "PLAYER".
+000890     05  FILLER                  PIC X(12) VALUE "GAME".
+000900     05  FILLER                  PIC X(07) VALUE "ROUND".
+000910     05  FILLER                  PIC X(07) VALUE "THROW".
+000920     05  FILLER                  PIC X(08) VALUE "SCORE".
+000930     05  FILLER                  PIC X(10) VALUE "REMAINING".
+000940     05  FILLER                  PIC X(12) VALUE "LEG STATUS".
+
+000950 01  WS-DETAIL-LINE.
+000960     05  DTL-PLAYER-ID           PIC X(10).
+000970     05  FILLER                  PIC X(02) VALUE SPACES.
+000980     05  DTL-GAME-ID             PIC X(10).
+000990     05  FILLER                  PIC X(02) VALUE SPACES.
+001000     05  DTL-ROUND-NBR           PIC Z9.
+001010     05  FILLER                  PIC X(05) VALUE SPACES.
+001020     05  DTL-THROW-NBR           PIC Z9.
+001030     05  FILLER                  PIC X(05) VALUE SPACES.
+001040     05  DTL-RESULT              PIC ZZ9.
+001050     05  FILLER                  PIC X(05) VALUE SPACES.
+001060     05  DTL-REMAINING           PIC -(4)9.
+001070     05  FILLER                  PIC X(05) VALUE SPACES.
+001080     05  DTL-STATUS              PIC X(12).
+
+001090 01  WS-SUMMARY-LINE.
+001100     05  FILLER                  PIC X(04) VALUE "LEG ".
+001110     05  SUM-PLAYER-ID           PIC X(10).
+001120     05  FILLER                  PIC X(01) VALUE SPACES.
+001130     05  SUM-GAME-ID             PIC X(10).
+001140     05  FILLER                  PIC X(11) VALUE " FINAL SCR ".
+001150     05  SUM-REMAINING           PIC -(4)9.
+001160     05  FILLER                  PIC X(01) VALUE SPACES.
+001170     05  SUM-STATUS              PIC X(12).
+
+001180 COPY DTHROWRC.
+001190 COPY DLEGCALC.
+
+001200 PROCEDURE DIVISION.
+
+001210*****************************************************************
+001220* 0000-MAINLINE.                                               *
+001230*****************************************************************
+001240 0000-MAINLINE.
+001250     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001260     PERFORM 2000-PROCESS-THROWS THRU 2000-EXIT
+001270         UNTIL WS-NO-MORE-THROWS.
+001280     IF WS-PREV-GAME-ID NOT = SPACES
+001290         PERFORM 8000-FINISH-LEG THRU 8000-EXIT
+001300     END-IF.
+001310     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001320     GOBACK.
+
+001330*****************************************************************
+001340* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ.*
+001350*****************************************************************
+001360 1000-INITIALIZE.
+001370     OPEN INPUT  LEG-IN
+001380     OPEN OUTPUT LEG-RPT
+001390     OPEN OUTPUT LEG-CALC
+001400     WRITE LEG-RPT-RECORD FROM WS-HEADING-1
+001410     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+
+001440*****************************************************************
+001450* 2000-PROCESS-THROWS - START A NEW LEG ON A CONTROL BREAK,    *
+001460*     APPLY THE THROW TO THE RUNNING TOTAL, READ THE NEXT.     *
+001470*****************************************************************
+001480 2000-PROCESS-THROWS.
+001490     IF WS-FIRST-RECORD
+001500         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+001510         PERFORM 1200-START-LEG THRU 1200-EXIT
+001520     ELSE
+001530         IF TRS-PLAYER-ID NOT = WS-PREV-PLAYER-ID
+001540            OR TRS-GAME-ID NOT = WS-PREV-GAME-ID
+001550             PERFORM 8000-FINISH-LEG THRU 8000-EXIT
+001560             PERFORM 1200-START-LEG THRU 1200-EXIT
+001570         END-IF
+001580     END-IF.
+001590     PERFORM 2200-APPLY-THROW THRU 2200-EXIT.
+001600     MOVE TRS-PLAYER-ID TO WS-PREV-PLAYER-ID.
+001610     MOVE TRS-GAME-ID   TO WS-PREV-GAME-ID.
+001620     PERFORM 2100-READ-THROW THRU 2100-EXIT.
+001630 2000-EXIT.
+001640     EXIT.
+
+001650*****************************************************************
+001660* 1200-START-LEG - RESET THE RUNNING TOTAL FOR A NEW 501 LEG.  *
+001670*****************************************************************
+001680 1200-START-LEG.
+001690     MOVE +501 TO WS-RUNNING-TOTAL.
+001700     MOVE SPACES TO WS-LEG-STATUS.
+001710 1200-EXIT.
+001720     EXIT.
+
+001730*****************************************************************
+001740* 2100-READ-THROW - READ ONE SCORED THROW, WATCH FOR EOF.      *
+001750*****************************************************************
+001760 2100-READ-THROW.
+001770     READ LEG-IN INTO THROW-RESULT-RECORD
+001780         AT END SET WS-NO-MORE-THROWS TO TRUE
+001790     END-READ.
+001800 2100-EXIT.
+001810     EXIT.
+
+001820*****************************************************************
+001830* 2200-APPLY-THROW - SUBTRACT THE THROW FROM THE RUNNING       *
+001840*     TOTAL.  A THROW THAT WOULD TAKE THE LEG BELOW ZERO IS A  *
+001850*     BUST AND DOES NOT COUNT; A THROW THAT LANDS EXACTLY ON   *
+001860*     ZERO CLOSES OUT THE LEG.                                 *
+001870*****************************************************************
+001880 2200-APPLY-THROW.
+001890     COMPUTE WS-TRIAL-TOTAL = WS-RUNNING-TOTAL - TRS-RESULT.
+001900     EVALUATE TRUE
+001910         WHEN WS-TRIAL-TOTAL = 0
+001920             MOVE WS-TRIAL-TOTAL TO WS-RUNNING-TOTAL
+001930             MOVE "CHECKOUT" TO WS-LEG-STATUS
+001940         WHEN WS-TRIAL-TOTAL < 0
+001950             MOVE "BUSTED" TO WS-LEG-STATUS
+001960         WHEN OTHER
+001970             MOVE WS-TRIAL-TOTAL TO WS-RUNNING-TOTAL
+001980             MOVE "IN PROGRESS" TO WS-LEG-STATUS
+001990     END-EVALUATE.
+002000     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT.
+002010 2200-EXIT.
+002020     EXIT.
+
+002030*****************************************************************
+002040* 2300-WRITE-DETAIL - PRINT ONE DETAIL LINE OF THE REPORT.     *
+002050*****************************************************************
+002060 2300-WRITE-DETAIL.
+002070     MOVE TRS-PLAYER-ID TO DTL-PLAYER-ID.
+002080     MOVE TRS-GAME-ID   TO DTL-GAME-ID.
+002090     MOVE TRS-ROUND-NBR TO DTL-ROUND-NBR.
+002100     MOVE TRS-THROW-NBR TO DTL-THROW-NBR.
+002110     MOVE TRS-RESULT    TO DTL-RESULT.
+002120     MOVE WS-RUNNING-TOTAL TO DTL-REMAINING.
+002130     MOVE WS-LEG-STATUS TO DTL-STATUS.
+002140     WRITE LEG-RPT-RECORD FROM WS-DETAIL-LINE.
+002150 2300-EXIT.
+002160     EXIT.
+
+002170*****************************************************************
+002180* 8000-FINISH-LEG - PRINT THE CLOSING LINE FOR THE LEG THAT    *
+002190*     JUST ENDED, EITHER BY CHECKOUT OR BY RUNNING OUT OF      *
+002200*     THROWS, AND PUBLISH THE SAME FINAL FIGURES AS A MACHINE-*
+002210*     READABLE LEG-CALC RECORD FOR DARTSREC TO RECONCILE       *
+002220*     AGAINST THE BACKUP SCORER'S MANUAL TALLY SHEET.          *
+002230*****************************************************************
+002240 8000-FINISH-LEG.
+002250     MOVE WS-PREV-PLAYER-ID TO SUM-PLAYER-ID.
+002260     MOVE WS-PREV-GAME-ID   TO SUM-GAME-ID.
+002270     MOVE WS-RUNNING-TOTAL  TO SUM-REMAINING.
+002280     IF WS-LEG-STATUS = "CHECKOUT"
+002290         MOVE "CHECKOUT" TO SUM-STATUS
+002300     ELSE
+002310         MOVE "UNFINISHED" TO SUM-STATUS
+002320     END-IF.
+002330     WRITE LEG-RPT-RECORD FROM WS-SUMMARY-LINE.
+002340     PERFORM 8100-WRITE-CALC-ROW THRU 8100-EXIT.
+002350 8000-EXIT.
+002360     EXIT.
+
+002370*****************************************************************
+002380* 8100-WRITE-CALC-ROW - WRITE THE MACHINE-READABLE COUNTERPART  *
+002390*     OF THE SUMMARY LINE JUST PRINTED.                         *
+002400*****************************************************************
+002410 8100-WRITE-CALC-ROW.
+002420     MOVE WS-PREV-PLAYER-ID TO CLC-PLAYER-ID.
+002430     MOVE WS-PREV-GAME-ID   TO CLC-GAME-ID.
+002440     MOVE WS-RUNNING-TOTAL  TO CLC-REMAINING.
+002450     IF WS-LEG-STATUS = "CHECKOUT"
+002460         MOVE "CHECKOUT" TO CLC-STATUS
+002470     ELSE
+002480         MOVE "UNFINISHED" TO CLC-STATUS
+002490     END-IF.
+002500     WRITE LEG-CALC-FILE-RECORD FROM LEG-CALC-RECORD.
+002510 8100-EXIT.
+002520     EXIT.
+
+002530*****************************************************************
+002540* 9000-TERMINATE - CLOSE FILES.                                *
+002550*****************************************************************
+002560 9000-TERMINATE.
+002570     CLOSE LEG-IN
+002580     CLOSE LEG-RPT
+002590     CLOSE LEG-CALC.
+002600 9000-EXIT.
+002610     EXIT.
+
