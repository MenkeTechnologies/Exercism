@@ -1,16 +1,419 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DARTS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-X PIC 99V9.
-       01 WS-Y PIC 99V9.
-       01 WS-RESULT PIC 99.
-       PROCEDURE DIVISION.
-       darts.
-         evaluate (ws-x ** 2 + ws-y ** 2) ** 0.5
-           when 0 thru 1 move 10 to ws-result
-           when 1 thru 5 move 5 to ws-result
-           when 5 thru 10 move 1 to ws-result
-           when other move 0 to ws-result
-         end-evaluate.
+000100*****************************************************************
+000110* PROGRAM-ID.  DARTS.                                          *
+000120* AUTHOR.      R. HALVORSEN, SCORING SYSTEMS GROUP.            *
+000130* INSTALLATION. RIVERSIDE DARTS LEAGUE DATA PROCESSING.        *
+000140* DATE-WRITTEN. 2019-03-11.                                    *
+000150*                                                               *
+000160* REMARKS.  SCORES A SINGLE DART THROW GIVEN ITS X/Y LANDING   *
+000170*     COORDINATE RELATIVE TO THE CENTER OF THE BOARD.  ORIGIN- *
+000180*     ALLY A STAND-ALONE PARAGRAPH POKED ONE THROW AT A TIME;  *
+000190*     PROMOTED TO A CALLABLE SUBPROGRAM SO THE BATCH THROW-    *
+000200*     FILE DRIVER (DARTSBAT) CAN INVOKE IT ONCE PER RECORD.    *
+000210*                                                               *
+000220* MODIFICATION HISTORY.                                        *
+000230*     2019-03-11  RH   ORIGINAL SCORING PARAGRAPH.              *
+000240*     2026-08-09  RH   PROMOTED TO CALLABLE SUBPROGRAM SO A     *
+000250*                      THROW-FILE BATCH DRIVER CAN CALL IT      *
+000260*                      ONCE PER THROW RECORD INSTEAD OF ONE     *
+000270*                      HAND INVOCATION PER DART.                *
+000280*     2026-08-09  RH   RING CUTOFFS NO LONGER LITERAL IN THE    *
+000290*                      EVALUATE.  LOADED ONCE PER RUN FROM THE  *
+000300*                      BANDPARM PARAMETER FILE, KEYED BY LEAGUE *
+000310*                      AND BOARD TYPE, SO LEAGUES CAN RETUNE    *
+000320*                      RING WIDTHS WITHOUT A RECOMPILE.         *
+000330*     2026-08-09  RH   EVERY CALL NOW WRITES AN AUDIT RECORD    *
+000340*                      (TIMESTAMP, PLAYER/GAME/ROUND/THROW,     *
+000350*                      X, Y, RESULT) TO AUDITLOG SO A DISPUTED  *
+000360*                      SCORE CAN BE TRACED BACK TO ITS INPUTS.  *
+000370*     2026-08-09  RH   REPLACED THE FLAT DISTANCE BANDS WITH    *
+000380*                      TRUE SECTOR SCORING.  BANDPARM ROWS NOW  *
+000390*                      GIVE RING RADII (BULL/TRIPLE/DOUBLE)     *
+000400*                      INSTEAD OF POINT VALUES; THE POLAR ANGLE *
+000410*                      OF THE THROW IS MAPPED TO A WEDGE NUMBER *
+000420*                      1-20 IN STANDARD BOARD ORDER, AND THE    *
+000430*                      RING THE RADIUS FALLS IN SUPPLIES THE    *
+000440*                      MULTIPLIER, SO WS-RESULT REFLECTS A REAL *
+000450*                      DART SCORE (E.G. T20=60, D16=32) RATHER  *
+000460*                      THAN ONE OF FOUR FIXED VALUES.  X AND Y  *
+000470*                      ARE NOW SCORED AS SIGNED CARTESIAN       *
+000480*                      OFFSETS SO ALL FOUR QUADRANTS (AND ALL   *
+000490*                      20 WEDGES) ARE REACHABLE - SEE DARTSBAT  *
+000500*                      FOR THE MATCHING VALIDATION CHANGE.      *
+000510*     2026-08-09  RH   AUDITLOG WAS ALWAYS OPENED OUTPUT, WHICH *
+000520*                      TRUNCATES IT - FINE FOR A FRESH NIGHT,   *
+000530*                      BUT DARTSBAT'S OWN THROWSOUT/REJECTSOUT  *
+000540*                      SWITCH TO EXTEND ON A CHECKPOINT RESTART *
+000550*                      SO A RESUBMIT DOESN'T LOSE PRIOR OUTPUT, *
+000560*                      AND THE AUDIT TRAIL NEEDS THE SAME       *
+000570*                      TREATMENT.  ADDED WS-RESTART-FLAG TO THE *
+000580*                      CALL SIGNATURE SO THE DRIVER CAN PASS ITS*
+000590*                      OWN RESTART SWITCH THROUGH, AND AUDITLOG *
+000600*                      NOW OPENS EXTEND WHEN IT IS SET.         *
+000610*****************************************************************
+000620 IDENTIFICATION DIVISION.
+000630 PROGRAM-ID. DARTS.
+000640 AUTHOR. R. HALVORSEN.
+000650 DATE-WRITTEN. 2019-03-11.
+000660 DATE-COMPILED. 2026-08-09.
+
+000670 ENVIRONMENT DIVISION.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT BAND-PARM ASSIGN TO BANDPARM
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-BAND-PARM-STATUS.
+000730     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  BAND-PARM
+000790     RECORDING MODE IS F.
+000800 01  BAND-PARM-RECORD.
+000810     05  BPR-LEAGUE-ID           PIC X(04).
+000820     05  BPR-BOARD-TYPE          PIC X(01).
+000830     05  BPR-BULL-INNER-R        PIC 99V9.
+000840     05  BPR-BULL-OUTER-R        PIC 99V9.
+000850     05  BPR-TRIPLE-INNER-R      PIC 99V9.
+000860     05  BPR-TRIPLE-OUTER-R      PIC 99V9.
+000870     05  BPR-DOUBLE-INNER-R      PIC 99V9.
+000880     05  BPR-DOUBLE-OUTER-R      PIC 99V9.
+
+000890 FD  AUDIT-LOG
+000900     RECORDING MODE IS F.
+000910 01  AUDIT-LOG-RECORD            PIC X(80).
+
+000920 WORKING-STORAGE SECTION.
+000930 01  WS-DISTANCE                 PIC 99V99.
+000940 01  WS-DISTANCE-SQ              PIC 999V99.
+000950 01  WS-X-SQ                     PIC 999V99.
+000960 01  WS-Y-SQ                     PIC 999V99.
+000970 01  WS-BAND-PARM-STATUS         PIC XX.
+000980     88  WS-BAND-PARM-OK                 VALUE "00".
+000990     88  WS-BAND-PARM-EOF                VALUE "10".
+001000     88  WS-BAND-PARM-NOT-FOUND          VALUE "35".
+001010 01  WS-AUDIT-LOG-STATUS         PIC XX.
+001020     88  WS-AUDIT-LOG-OK                 VALUE "00".
+
+001030 COPY DBANDTBL.
+
+001040 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE "N".
+001050     88  WS-AUDIT-IS-OPEN                VALUE "Y".
+001060 01  WS-AUDIT-RECORD.
+001070     05  AUD-DATE                PIC 9(08).
+001080     05  AUD-TIME                PIC 9(08).
+001090     05  AUD-PLAYER-ID           PIC X(10).
+001100     05  AUD-GAME-ID             PIC X(10).
+001110     05  AUD-ROUND-NBR           PIC 9(02).
+001120     05  AUD-THROW-NBR           PIC 9(01).
+001130     05  AUD-X                   PIC S9(02)V9
+001140                                 SIGN IS TRAILING SEPARATE.
+001150     05  AUD-Y                   PIC S9(02)V9
+001160                                 SIGN IS TRAILING SEPARATE.
+001170     05  AUD-RESULT              PIC 9(02).
+001180     05  AUD-WEDGE-NBR           PIC 9(02).
+001190     05  AUD-RING-CODE           PIC X(01).
+001200     05  AUD-SCORE-LABEL         PIC X(04).
+
+001210*****************************************************************
+001220* WEDGE-ORDER TABLE - THE STANDARD, NON-SEQUENTIAL NUMBERING    *
+001230*     AROUND A REGULATION DARTBOARD, CLOCKWISE STARTING AT THE  *
+001240*     TOP (12 O'CLOCK) WEDGE.  THIS IS A FIXED PROPERTY OF A    *
+001250*     DARTBOARD, NOT A LEAGUE-TUNABLE VALUE, SO IT IS NOT       *
+001260*     CARRIED IN THE BANDPARM PARAMETER FILE.                   *
+001270*****************************************************************
+001280 01  WS-WEDGE-ORDER-TABLE.
+001290     05  FILLER                  PIC 9(02) VALUE 20.
+001300     05  FILLER                  PIC 9(02) VALUE 01.
+001310     05  FILLER                  PIC 9(02) VALUE 18.
+001320     05  FILLER                  PIC 9(02) VALUE 04.
+001330     05  FILLER                  PIC 9(02) VALUE 13.
+001340     05  FILLER                  PIC 9(02) VALUE 06.
+001350     05  FILLER                  PIC 9(02) VALUE 10.
+001360     05  FILLER                  PIC 9(02) VALUE 15.
+001370     05  FILLER                  PIC 9(02) VALUE 02.
+001380     05  FILLER                  PIC 9(02) VALUE 17.
+001390     05  FILLER                  PIC 9(02) VALUE 03.
+001400     05  FILLER                  PIC 9(02) VALUE 19.
+001410     05  FILLER                  PIC 9(02) VALUE 07.
+001420     05  FILLER                  PIC 9(02) VALUE 16.
+001430     05  FILLER                  PIC 9(02) VALUE 08.
+001440     05  FILLER                  PIC 9(02) VALUE 11.
+001450     05  FILLER                  PIC 9(02) VALUE 14.
+001460     05  FILLER                  PIC 9(02) VALUE 09.
+001470     05  FILLER                  PIC 9(02) VALUE 12.
+001480     05  FILLER                  PIC 9(02) VALUE 05.
+001490 01  WS-WEDGE-ORDER REDEFINES WS-WEDGE-ORDER-TABLE.
+001500     05  WS-WEDGE-NUMBER         PIC 9(02) OCCURS 20 TIMES.
+
+001510 01  WS-ANGLE-MATH               PIC S9(03).
+001520 01  WS-ANGLE-CW                 PIC S9(03).
+001530 01  WS-ANGLE-SHIFT              PIC 9(03).
+001540 01  WS-WEDGE-IDX                PIC 9(02).
+
+001550 LINKAGE SECTION.
+001560 01  WS-X                        PIC S9(02)V9
+001570                                 SIGN IS TRAILING SEPARATE.
+001580 01  WS-Y                        PIC S9(02)V9
+001590                                 SIGN IS TRAILING SEPARATE.
+001600 01  WS-RESULT                   PIC 99.
+001610 01  WS-LEAGUE-ID                PIC X(04).
+001620 01  WS-BOARD-TYPE               PIC X(01).
+001630 01  WS-PLAYER-ID                PIC X(10).
+001640 01  WS-GAME-ID                  PIC X(10).
+001650 01  WS-ROUND-NBR                PIC 9(02).
+001660 01  WS-THROW-NBR                PIC 9(01).
+001670 01  WS-WEDGE-NBR                PIC 9(02).
+001680 01  WS-RING-CODE                PIC X(01).
+001690     88  WS-RING-IS-SINGLE               VALUE "S".
+001700     88  WS-RING-IS-DOUBLE               VALUE "D".
+001710     88  WS-RING-IS-TRIPLE               VALUE "T".
+001720     88  WS-RING-IS-BULL                 VALUE "B".
+001730     88  WS-RING-IS-MISS                 VALUE "M".
+001740 01  WS-SCORE-LABEL              PIC X(04).
+001750 01  WS-RESTART-FLAG             PIC X(01).
+001760     88  WS-RESTART-FLAG-ON              VALUE "Y".
+
+001770 PROCEDURE DIVISION USING WS-X, WS-Y, WS-RESULT,
+001780                           WS-LEAGUE-ID, WS-BOARD-TYPE,
+001790                           WS-PLAYER-ID, WS-GAME-ID,
+001800                           WS-ROUND-NBR, WS-THROW-NBR,
+001810                           WS-WEDGE-NBR, WS-RING-CODE,
+001820                           WS-SCORE-LABEL, WS-RESTART-FLAG.
+
+001830*****************************************************************
+001840* 0000-MAINLINE - LOAD THE BAND TABLE AND OPEN THE AUDIT LOG   *
+001850*     ON FIRST CALL, THEN SCORE THIS THROW, AUDIT IT, AND      *
+001860*     RETURN TO THE CALLER.                                    *
+001870*****************************************************************
+001880 0000-MAINLINE.
+001890     IF NOT WS-BANDS-LOADED
+001900         PERFORM 0500-LOAD-BAND-TABLE THRU 0500-EXIT
+001910     END-IF.
+001920     IF NOT WS-AUDIT-IS-OPEN
+001930         PERFORM 0700-OPEN-AUDIT-LOG THRU 0700-EXIT
+001940     END-IF.
+001950     PERFORM 1000-SCORE-THROW THRU 1000-EXIT.
+001960     PERFORM 1200-WRITE-AUDIT-RECORD THRU 1200-EXIT.
+001970     GOBACK.
+
+001980*****************************************************************
+001990* 0500-LOAD-BAND-TABLE - READ BANDPARM ONCE PER RUN INTO A     *
+002000*     TABLE IN WORKING STORAGE.  A DFLT/D ROW IS ALWAYS         *
+002010*     APPENDED SO THERE IS A FALLBACK IF THE FILE IS ABSENT OR  *
+002020*     HAS NO ROW FOR THE LEAGUE/BOARD-TYPE ON THE THROW.        *
+002030*****************************************************************
+002040 0500-LOAD-BAND-TABLE.
+002050     OPEN INPUT BAND-PARM.
+002060     IF WS-BAND-PARM-NOT-FOUND
+002070         CONTINUE
+002080     ELSE
+002090         PERFORM 0510-READ-BAND-ROW THRU 0510-EXIT
+002100             UNTIL WS-BAND-PARM-EOF
+002110         CLOSE BAND-PARM
+002120     END-IF.
+002130     ADD 1 TO WS-BAND-COUNT.
+002140     SET WS-BAND-IDX TO WS-BAND-COUNT.
+002150     MOVE "DFLT" TO WS-BAND-LEAGUE-ID (WS-BAND-IDX).
+002160     MOVE "D"    TO WS-BAND-BOARD-TYPE (WS-BAND-IDX).
+002170     MOVE 0.3    TO WS-BAND-BULL-INNER-R (WS-BAND-IDX).
+002180     MOVE 0.7    TO WS-BAND-BULL-OUTER-R (WS-BAND-IDX).
+002190     MOVE 5.8    TO WS-BAND-TRIPLE-INNER-R (WS-BAND-IDX).
+002200     MOVE 6.2    TO WS-BAND-TRIPLE-OUTER-R (WS-BAND-IDX).
+002210     MOVE 9.5    TO WS-BAND-DOUBLE-INNER-R (WS-BAND-IDX).
+002220     MOVE 10.0   TO WS-BAND-DOUBLE-OUTER-R (WS-BAND-IDX).
+002230     MOVE WS-BAND-COUNT TO WS-DEFAULT-BAND-IDX.
+002240     SET WS-BANDS-LOADED TO TRUE.
+002250 0500-EXIT.
+002260     EXIT.
+
+002270*****************************************************************
+002280* 0510-READ-BAND-ROW - READ ONE ROW OF BANDPARM INTO THE NEXT  *
+002290*     TABLE ENTRY.  WS-BAND-ENTRY HOLDS AT MOST 25 ROWS AND THE *
+002300*     LAST ONE IS RESERVED FOR THE DFLT/D FALLBACK APPENDED BY  *
+002310*     0500-LOAD-BAND-TABLE, SO READING STOPS ONCE 24 REAL ROWS  *
+002320*     ARE LOADED RATHER THAN OVERRUNNING THE TABLE.             *
+002330*****************************************************************
+002340 0510-READ-BAND-ROW.
+002350     READ BAND-PARM
+002360         AT END SET WS-BAND-PARM-EOF TO TRUE
+002370     END-READ.
+002380     IF WS-BAND-PARM-OK
+002390         IF WS-BAND-COUNT >= 24
+002400             DISPLAY "DARTS: BANDPARM HAS MORE THAN 24 ROWS - "
+002410                 "ROWS BEYOND THE 24TH ARE IGNORED"
+002420             SET WS-BAND-PARM-EOF TO TRUE
+002430         ELSE
+002440             ADD 1 TO WS-BAND-COUNT
+002450             SET WS-BAND-IDX TO WS-BAND-COUNT
+002460             MOVE BPR-LEAGUE-ID  TO
+002470                 WS-BAND-LEAGUE-ID (WS-BAND-IDX)
+002480             MOVE BPR-BOARD-TYPE TO
+002490                 WS-BAND-BOARD-TYPE (WS-BAND-IDX)
+002500             MOVE BPR-BULL-INNER-R   TO
+002510                 WS-BAND-BULL-INNER-R (WS-BAND-IDX)
+002520             MOVE BPR-BULL-OUTER-R   TO
+002530                 WS-BAND-BULL-OUTER-R (WS-BAND-IDX)
+002540             MOVE BPR-TRIPLE-INNER-R TO
+002550                 WS-BAND-TRIPLE-INNER-R (WS-BAND-IDX)
+002560             MOVE BPR-TRIPLE-OUTER-R TO
+002570                 WS-BAND-TRIPLE-OUTER-R (WS-BAND-IDX)
+002580             MOVE BPR-DOUBLE-INNER-R TO
+002590                 WS-BAND-DOUBLE-INNER-R (WS-BAND-IDX)
+002600             MOVE BPR-DOUBLE-OUTER-R TO
+002610                 WS-BAND-DOUBLE-OUTER-R (WS-BAND-IDX)
+002620         END-IF
+002630     END-IF.
+002640 0510-EXIT.
+002650     EXIT.
+
+002660*****************************************************************
+002670* 1000-SCORE-THROW - LOOK UP THE BAND ROW FOR THIS THROW'S     *
+002680*     LEAGUE/BOARD TYPE, FIND ITS WEDGE AND RING, AND DERIVE   *
+002690*     WS-RESULT FROM THE WEDGE NUMBER AND THE RING MULTIPLIER. *
+002700*****************************************************************
+002710 1000-SCORE-THROW.
+002720     PERFORM 1100-FIND-BAND-ROW THRU 1100-EXIT.
+002730     COMPUTE WS-X-SQ = WS-X ** 2.
+002740     COMPUTE WS-Y-SQ = WS-Y ** 2.
+002750     COMPUTE WS-DISTANCE-SQ = WS-X-SQ + WS-Y-SQ.
+002760     COMPUTE WS-DISTANCE = WS-DISTANCE-SQ ** 0.5.
+002770     PERFORM 1150-FIND-WEDGE THRU 1150-EXIT.
+002780     EVALUATE TRUE
+002790         WHEN WS-DISTANCE <= WS-BAND-BULL-INNER-R (WS-BAND-IDX)
+002800             MOVE 50 TO WS-RESULT
+002810             SET WS-RING-IS-BULL TO TRUE
+002820             MOVE "DB" TO WS-SCORE-LABEL
+002830         WHEN WS-DISTANCE <= WS-BAND-BULL-OUTER-R (WS-BAND-IDX)
+002840             MOVE 25 TO WS-RESULT
+002850             SET WS-RING-IS-BULL TO TRUE
+002860             MOVE "OB" TO WS-SCORE-LABEL
+002870         WHEN WS-DISTANCE <= WS-BAND-TRIPLE-INNER-R (WS-BAND-IDX)
+002880             MOVE WS-WEDGE-NBR TO WS-RESULT
+002890             SET WS-RING-IS-SINGLE TO TRUE
+002900             MOVE SPACES TO WS-SCORE-LABEL
+002910             STRING "S" WS-WEDGE-NBR DELIMITED BY SIZE
+002920                 INTO WS-SCORE-LABEL
+002930         WHEN WS-DISTANCE <= WS-BAND-TRIPLE-OUTER-R (WS-BAND-IDX)
+002940             COMPUTE WS-RESULT = WS-WEDGE-NBR * 3
+002950             SET WS-RING-IS-TRIPLE TO TRUE
+002960             MOVE SPACES TO WS-SCORE-LABEL
+002970             STRING "T" WS-WEDGE-NBR DELIMITED BY SIZE
+002980                 INTO WS-SCORE-LABEL
+002990         WHEN WS-DISTANCE <= WS-BAND-DOUBLE-INNER-R (WS-BAND-IDX)
+003000             MOVE WS-WEDGE-NBR TO WS-RESULT
+003010             SET WS-RING-IS-SINGLE TO TRUE
+003020             MOVE SPACES TO WS-SCORE-LABEL
+003030             STRING "S" WS-WEDGE-NBR DELIMITED BY SIZE
+003040                 INTO WS-SCORE-LABEL
+003050         WHEN WS-DISTANCE <= WS-BAND-DOUBLE-OUTER-R (WS-BAND-IDX)
+003060             COMPUTE WS-RESULT = WS-WEDGE-NBR * 2
+003070             SET WS-RING-IS-DOUBLE TO TRUE
+003080             MOVE SPACES TO WS-SCORE-LABEL
+003090             STRING "D" WS-WEDGE-NBR DELIMITED BY SIZE
+003100                 INTO WS-SCORE-LABEL
+003110         WHEN OTHER
+003120             MOVE 0 TO WS-RESULT
+003130             SET WS-RING-IS-MISS TO TRUE
+003140             MOVE "MISS" TO WS-SCORE-LABEL
+003150     END-EVALUATE.
+003160 1000-EXIT.
+003170     EXIT.
+
+003180*****************************************************************
+003190* 1100-FIND-BAND-ROW - SEARCH THE TABLE FOR A ROW MATCHING     *
+003200*     THIS THROW'S LEAGUE AND BOARD TYPE; FALL BACK TO THE     *
+003210*     DFLT/D ROW WHEN NOTHING MATCHES.                          *
+003220*****************************************************************
+003230 1100-FIND-BAND-ROW.
+003240     SET WS-BAND-IDX TO 1.
+003250     SEARCH WS-BAND-ENTRY
+003260         AT END
+003270             SET WS-BAND-IDX TO WS-DEFAULT-BAND-IDX
+003280         WHEN WS-BAND-LEAGUE-ID (WS-BAND-IDX) = WS-LEAGUE-ID
+003290              AND WS-BAND-BOARD-TYPE (WS-BAND-IDX) = WS-BOARD-TYPE
+003300             CONTINUE
+003310     END-SEARCH.
+003320 1100-EXIT.
+003330     EXIT.
+
+003340*****************************************************************
+003350* 1150-FIND-WEDGE - COMPUTE THE POLAR ANGLE OF THE THROW,      *
+003360*     MEASURED CLOCKWISE FROM THE TOP OF THE BOARD, AND MAP IT *
+003370*     ONTO THE STANDARD 1-20 WEDGE NUMBERING.  EACH WEDGE IS   *
+003380*     18 DEGREES WIDE, CENTERED ON ITS OWN NUMBER, SO WEDGE 20 *
+003390*     RUNS FROM -9 TO +9 DEGREES OFF THE TOP.                  *
+003400*****************************************************************
+003410 1150-FIND-WEDGE.
+003420     EVALUATE TRUE
+003430         WHEN WS-X = 0 AND WS-Y NOT < 0
+003440             MOVE 90 TO WS-ANGLE-MATH
+003450         WHEN WS-X = 0
+003460             MOVE 270 TO WS-ANGLE-MATH
+003470         WHEN OTHER
+003480             COMPUTE WS-ANGLE-MATH ROUNDED =
+003490                 FUNCTION ATAN(WS-Y / WS-X) * 57.295780
+003500             EVALUATE TRUE
+003510                 WHEN WS-X > 0 AND WS-Y NOT < 0
+003520                     CONTINUE
+003530                 WHEN WS-X > 0
+003540                     ADD 360 TO WS-ANGLE-MATH
+003550                 WHEN WS-X < 0
+003560                     ADD 180 TO WS-ANGLE-MATH
+003570             END-EVALUATE
+003580     END-EVALUATE.
+003590     COMPUTE WS-ANGLE-CW = 90 - WS-ANGLE-MATH.
+003600     IF WS-ANGLE-CW < 0
+003610         ADD 360 TO WS-ANGLE-CW
+003620     END-IF.
+003630     COMPUTE WS-ANGLE-SHIFT = FUNCTION MOD(WS-ANGLE-CW + 9, 360).
+003640     COMPUTE WS-WEDGE-IDX = FUNCTION INTEGER(WS-ANGLE-SHIFT / 18)
+003650         + 1.
+003660     IF WS-WEDGE-IDX > 20
+003670         MOVE 20 TO WS-WEDGE-IDX
+003680     END-IF.
+003690     MOVE WS-WEDGE-NUMBER (WS-WEDGE-IDX) TO WS-WEDGE-NBR.
+003700 1150-EXIT.
+003710     EXIT.
+
+003720*****************************************************************
+003730* 0700-OPEN-AUDIT-LOG - OPEN THE AUDIT TRAIL ONCE PER RUN.  IT *
+003740*     STAYS OPEN FOR THE LIFE OF THE RUN UNIT SO EVERY THROW   *
+003750*     SCORED BY THIS PROGRAM, NO MATTER WHICH DRIVER CALLED    *
+003760*     IT, LANDS ON THE SAME AUDIT LOG.  A CALLER THAT IS ITSELF*
+003770*     RESUMING FROM A CHECKPOINT PASSES WS-RESTART-FLAG SET TO *
+003780*     "Y" SO THE PRIOR ATTEMPT'S AUDIT RECORDS ARE KEPT RATHER *
+003790*     THAN TRUNCATED AWAY.                                     *
+003800*****************************************************************
+003810 0700-OPEN-AUDIT-LOG.
+003820     IF WS-RESTART-FLAG-ON
+003830         OPEN EXTEND AUDIT-LOG
+003840     ELSE
+003850         OPEN OUTPUT AUDIT-LOG
+003860     END-IF.
+003870     SET WS-AUDIT-IS-OPEN TO TRUE.
+003880 0700-EXIT.
+003890     EXIT.
+
+003900*****************************************************************
+003910* 1200-WRITE-AUDIT-RECORD - RECORD THE INPUTS AND RESULT OF    *
+003920*     THIS SCORING DECISION SO A DISPUTED CALL CAN BE TRACED   *
+003930*     BACK TO THE EXACT X/Y THAT PRODUCED IT.                  *
+003940*****************************************************************
+003950 1200-WRITE-AUDIT-RECORD.
+003960     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+003970     ACCEPT AUD-TIME FROM TIME.
+003980     MOVE WS-PLAYER-ID   TO AUD-PLAYER-ID.
+003990     MOVE WS-GAME-ID     TO AUD-GAME-ID.
+004000     MOVE WS-ROUND-NBR   TO AUD-ROUND-NBR.
+004010     MOVE WS-THROW-NBR   TO AUD-THROW-NBR.
+004020     MOVE WS-X           TO AUD-X.
+004030     MOVE WS-Y           TO AUD-Y.
+004040     MOVE WS-RESULT      TO AUD-RESULT.
+004050     MOVE WS-WEDGE-NBR   TO AUD-WEDGE-NBR.
+004060     MOVE WS-RING-CODE   TO AUD-RING-CODE.
+004070     MOVE WS-SCORE-LABEL TO AUD-SCORE-LABEL.
+004080     WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD.
+004090 1200-EXIT.
+004100     EXIT.
