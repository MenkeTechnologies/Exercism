@@ -0,0 +1,276 @@
+000100*****************************************************************
+000110* PROGRAM-ID.  DARTSREC.                                       *
+000120* AUTHOR.      R. HALVORSEN, SCORING SYSTEMS GROUP.            *
+000130* INSTALLATION. RIVERSIDE DARTS LEAGUE DATA PROCESSING.        *
+000140* DATE-WRITTEN. 2026-08-09.                                    *
+000150*                                                               *
+000160* REMARKS.  RECONCILES DARTSLEG'S CALCULATED LEG TOTALS        *
+000170*     (LEG-CALC) AGAINST THE BACKUP SCORER'S MANUAL TALLY       *
+000180*     SHEET, KEYED IN SEPARATELY BY PLAYER AND GAME AFTER EACH  *
+000190*     MATCH.  A LEG WHOSE FINAL REMAINING SCORE OR CHECKOUT     *
+000200*     STATUS DOES NOT AGREE BETWEEN THE TWO SOURCES IS PRINTED  *
+000210*     ON THE DISCREPANCY REPORT, AS IS ANY LEG PRESENT ON ONE   *
+000220*     SIDE BUT MISSING FROM THE OTHER, SO SENSOR MISCALIBRATION *
+000230*     OR A KEYING ERROR CAN BE CAUGHT BEFORE A MATCH RESULT IS  *
+000240*     FINALIZED.  THE CALCULATED SIDE IS LOADED INTO A TABLE    *
+000250*     FIRST SINCE THE MANUAL SHEET IS NOT NECESSARILY KEYED IN  *
+000260*     IN THE SAME PLAYER/GAME SEQUENCE DARTSLEG PRODUCED.       *
+000270*                                                               *
+000280* MODIFICATION HISTORY.                                        *
+000290*     2026-08-09  RH   ORIGINAL PROGRAM.                        *
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. DARTSREC.
+000330 AUTHOR. R. HALVORSEN.
+000340 DATE-WRITTEN. 2026-08-09.
+000350 DATE-COMPILED. 2026-08-09.
+
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT LEG-CALC     ASSIGN TO LEGCALC
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-LEG-CALC-STATUS.
+000420     SELECT MANUAL-IN    ASSIGN TO MANUALIN
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-MANUAL-IN-STATUS.
+000450     SELECT RECON-RPT    ASSIGN TO RECONRPT
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-RECON-RPT-STATUS.
+
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  LEG-CALC
+000510     RECORDING MODE IS F.
+000520 01  LEG-CALC-FILE-RECORD        PIC X(34).
+
+000530 FD  MANUAL-IN
+000540     RECORDING MODE IS F.
+000550 01  MANUAL-IN-RECORD            PIC X(34).
+
+000560 FD  RECON-RPT
+000570     RECORDING MODE IS F.
+000580 01  RECON-RPT-RECORD            PIC X(132).
+
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-LEG-CALC-STATUS          PIC XX.
+000610     88  WS-LEG-CALC-OK                   VALUE "00".
+000620     88  WS-LEG-CALC-EOF                  VALUE "10".
+000630 01  WS-MANUAL-IN-STATUS         PIC XX.
+000640     88  WS-MANUAL-IN-OK                  VALUE "00".
+000650     88  WS-MANUAL-IN-EOF                 VALUE "10".
+000660 01  WS-RECON-RPT-STATUS         PIC XX.
+000670     88  WS-RECON-RPT-OK                  VALUE "00".
+
+000680 01  WS-CALC-EOF-SWITCH          PIC X(01) VALUE "N".
+000690     88  WS-NO-MORE-CALC-ROWS            VALUE "Y".
+000700 01  WS-MANUAL-EOF-SWITCH        PIC X(01) VALUE "N".
+000710     88  WS-NO-MORE-MANUAL-ROWS          VALUE "Y".
+000720 01  WS-FOUND-SWITCH             PIC X(01) VALUE "N".
+000730     88  WS-CALC-ROW-FOUND               VALUE "Y".
+
+000740*****************************************************************
+000750* IN-MEMORY TABLE OF EVERY CALCULATED LEG, LOADED ONCE AT      *
+000760* START-UP SINCE THE MANUAL SHEET MAY NOT ARRIVE IN DARTSLEG'S  *
+000770* PLAYER/GAME SEQUENCE.  WS-CALC-MATCHED TRACKS WHICH ROWS A    *
+000780* MANUAL ENTRY HAS CLAIMED, SO ANY ROW STILL UNMATCHED AT       *
+000790* END-OF-JOB MEANS THE BACKUP SCORER NEVER KEYED THAT LEG IN.   *
+000800*****************************************************************
+000810 01  WS-CALC-COUNT               PIC 9(04) COMP VALUE ZERO.
+000820 01  WS-CALC-TABLE.
+000830     05  WS-CALC-ENTRY OCCURS 1 TO 500 TIMES
+000840                       DEPENDING ON WS-CALC-COUNT
+000850                       INDEXED BY WS-CALC-IDX.
+000860         10  WS-CALC-PLAYER-ID       PIC X(10).
+000870         10  WS-CALC-GAME-ID         PIC X(10).
+000880         10  WS-CALC-REMAINING       PIC 9(03).
+000890         10  WS-CALC-STATUS          PIC X(11).
+000900         10  WS-CALC-MATCHED         PIC X(01).
+000910             88  WS-CALC-WAS-MATCHED         VALUE "Y".
+
+000920 01  WS-HEADING-1.
+000930     05  FILLER                  PIC X(10) VALUE "PLAYER".
+000940     05  FILLER                  PIC X(12) VALUE "GAME".
+000950     05  FILLER                  PIC X(11) VALUE "CALC REM".
+000960     05  FILLER                  PIC X(13) VALUE "CALC STATUS".
+000970     05  FILLER                  PIC X(11) VALUE "MAN REM".
+000980     05  FILLER                  PIC X(13) VALUE "MAN STATUS".
+000990     05  FILLER                  PIC X(20) VALUE "EXCEPTION".
+
+001000 01  WS-DETAIL-LINE.
+001010     05  DTL-PLAYER-ID           PIC X(10).
+001020     05  FILLER                  PIC X(02) VALUE SPACES.
+001030     05  DTL-GAME-ID             PIC X(10).
+001040     05  FILLER                  PIC X(02) VALUE SPACES.
+001050     05  DTL-CALC-REMAINING      PIC ZZ9.
+001060     05  FILLER                  PIC X(05) VALUE SPACES.
+001070     05  DTL-CALC-STATUS         PIC X(11).
+001080     05  FILLER                  PIC X(02) VALUE SPACES.
+001090     05  DTL-MANUAL-REMAINING    PIC ZZ9.
+001100     05  FILLER                  PIC X(05) VALUE SPACES.
+001110     05  DTL-MANUAL-STATUS       PIC X(11).
+001120     05  FILLER                  PIC X(02) VALUE SPACES.
+001130     05  DTL-EXCEPTION           PIC X(20).
+
+001140 COPY DLEGCALC.
+
+001150 PROCEDURE DIVISION.
+
+001160*****************************************************************
+001170* 0000-MAINLINE.                                               *
+001180*****************************************************************
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESS-MANUAL THRU 2000-EXIT
+001220         UNTIL WS-NO-MORE-MANUAL-ROWS.
+001230     PERFORM 8000-REPORT-UNMATCHED THRU 8000-EXIT
+001240         VARYING WS-CALC-IDX FROM 1 BY 1
+001250         UNTIL WS-CALC-IDX > WS-CALC-COUNT.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     GOBACK.
+
+001280*****************************************************************
+001290* 1000-INITIALIZE - LOAD THE CALCULATED-LEG TABLE, OPEN THE     *
+001300*     REMAINING FILES, PRINT HEADINGS, PRIME THE MANUAL READ.  *
+001310*****************************************************************
+001320 1000-INITIALIZE.
+001330     OPEN INPUT  LEG-CALC.
+001340     PERFORM 1100-LOAD-CALC-ROW THRU 1100-EXIT
+001350         UNTIL WS-NO-MORE-CALC-ROWS.
+001360     CLOSE LEG-CALC.
+001370     OPEN INPUT  MANUAL-IN.
+001380     OPEN OUTPUT RECON-RPT.
+001390     WRITE RECON-RPT-RECORD FROM WS-HEADING-1.
+001400     PERFORM 2100-READ-MANUAL THRU 2100-EXIT.
+001410 1000-EXIT.
+001420     EXIT.
+
+001430*****************************************************************
+001440* 1100-LOAD-CALC-ROW - READ ONE LEG-CALC RECORD INTO THE NEXT  *
+001450*     TABLE ENTRY, UNMATCHED UNTIL A MANUAL ENTRY CLAIMS IT.    *
+001460*****************************************************************
+001470 1100-LOAD-CALC-ROW.
+001480     READ LEG-CALC INTO LEG-CALC-RECORD
+001490         AT END
+001500             SET WS-NO-MORE-CALC-ROWS TO TRUE
+001510             GO TO 1100-EXIT
+001520     END-READ.
+001530     ADD 1 TO WS-CALC-COUNT.
+001540     SET WS-CALC-IDX TO WS-CALC-COUNT.
+001550     MOVE CLC-PLAYER-ID TO WS-CALC-PLAYER-ID (WS-CALC-IDX).
+001560     MOVE CLC-GAME-ID   TO WS-CALC-GAME-ID (WS-CALC-IDX).
+001570     MOVE CLC-REMAINING TO WS-CALC-REMAINING (WS-CALC-IDX).
+001580     MOVE CLC-STATUS    TO WS-CALC-STATUS (WS-CALC-IDX).
+001590     MOVE "N" TO WS-CALC-MATCHED (WS-CALC-IDX).
+001600 1100-EXIT.
+001610     EXIT.
+
+001620*****************************************************************
+001630* 2000-PROCESS-MANUAL - LOOK UP EACH MANUAL ENTRY IN THE       *
+001640*     CALCULATED-LEG TABLE AND REPORT ANY DISAGREEMENT.        *
+001650*****************************************************************
+001660 2000-PROCESS-MANUAL.
+001670     PERFORM 2200-FIND-CALC-ROW THRU 2200-EXIT.
+001680     IF WS-CALC-ROW-FOUND
+001690         SET WS-CALC-WAS-MATCHED (WS-CALC-IDX) TO TRUE
+001700         IF WS-CALC-REMAINING (WS-CALC-IDX) NOT = MTL-REMAINING
+001710            OR WS-CALC-STATUS (WS-CALC-IDX) NOT = MTL-STATUS
+001720             PERFORM 2300-WRITE-DISCREPANCY THRU 2300-EXIT
+001730         END-IF
+001740     ELSE
+001750         PERFORM 2400-WRITE-NOT-FOUND THRU 2400-EXIT
+001760     END-IF.
+001770     PERFORM 2100-READ-MANUAL THRU 2100-EXIT.
+001780 2000-EXIT.
+001790     EXIT.
+
+001800*****************************************************************
+001810* 2100-READ-MANUAL - READ ONE MANUAL TALLY RECORD, WATCH FOR   *
+001820*     EOF.                                                      *
+001830*****************************************************************
+001840 2100-READ-MANUAL.
+001850     READ MANUAL-IN INTO MANUAL-TALLY-RECORD
+001860         AT END SET WS-NO-MORE-MANUAL-ROWS TO TRUE
+001870     END-READ.
+001880 2100-EXIT.
+001890     EXIT.
+
+001900*****************************************************************
+001910* 2200-FIND-CALC-ROW - SEARCH THE CALCULATED-LEG TABLE FOR THE *
+001920*     PLAYER/GAME KEY ON THE CURRENT MANUAL ENTRY.              *
+001930*****************************************************************
+001940 2200-FIND-CALC-ROW.
+001950     MOVE "N" TO WS-FOUND-SWITCH.
+001960     SET WS-CALC-IDX TO 1.
+001970     SEARCH WS-CALC-ENTRY
+001980         AT END
+001990             CONTINUE
+002000         WHEN WS-CALC-PLAYER-ID (WS-CALC-IDX) = MTL-PLAYER-ID
+002010            AND WS-CALC-GAME-ID (WS-CALC-IDX) = MTL-GAME-ID
+002020             MOVE "Y" TO WS-FOUND-SWITCH
+002030     END-SEARCH.
+002040 2200-EXIT.
+002050     EXIT.
+
+002060*****************************************************************
+002070* 2300-WRITE-DISCREPANCY - THE LEG WAS FOUND ON BOTH SIDES BUT  *
+002080*     THE FINAL FIGURES DISAGREE.                                *
+002090*****************************************************************
+002100 2300-WRITE-DISCREPANCY.
+002110     MOVE MTL-PLAYER-ID TO DTL-PLAYER-ID.
+002120     MOVE MTL-GAME-ID   TO DTL-GAME-ID.
+002130     MOVE WS-CALC-REMAINING (WS-CALC-IDX) TO DTL-CALC-REMAINING.
+002140     MOVE WS-CALC-STATUS (WS-CALC-IDX)    TO DTL-CALC-STATUS.
+002150     MOVE MTL-REMAINING TO DTL-MANUAL-REMAINING.
+002160     MOVE MTL-STATUS    TO DTL-MANUAL-STATUS.
+002170     MOVE "CALC/MANUAL DISAGREE" TO DTL-EXCEPTION.
+002180     WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE.
+002190 2300-EXIT.
+002200     EXIT.
+
+002210*****************************************************************
+002220* 2400-WRITE-NOT-FOUND - A MANUAL ENTRY HAS NO MATCHING         *
+002230*     CALCULATED LEG - A LIKELY KEYING ERROR ON THE PLAYER OR   *
+002240*     GAME ID, OR A LEG DARTSLEG NEVER SCORED.                  *
+002250*****************************************************************
+002260 2400-WRITE-NOT-FOUND.
+002270     MOVE MTL-PLAYER-ID TO DTL-PLAYER-ID.
+002280     MOVE MTL-GAME-ID   TO DTL-GAME-ID.
+002290     MOVE ZERO          TO DTL-CALC-REMAINING.
+002300     MOVE SPACES        TO DTL-CALC-STATUS.
+002310     MOVE MTL-REMAINING TO DTL-MANUAL-REMAINING.
+002320     MOVE MTL-STATUS    TO DTL-MANUAL-STATUS.
+002330     MOVE "NO CALCULATED LEG" TO DTL-EXCEPTION.
+002340     WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE.
+002350 2400-EXIT.
+002360     EXIT.
+
+002370*****************************************************************
+002380* 8000-REPORT-UNMATCHED - A CALCULATED LEG THAT NO MANUAL       *
+002390*     ENTRY EVER CLAIMED - THE BACKUP SCORER'S SHEET IS         *
+002400*     MISSING THAT LEG.                                         *
+002410*****************************************************************
+002420 8000-REPORT-UNMATCHED.
+002430     IF NOT WS-CALC-WAS-MATCHED (WS-CALC-IDX)
+002440         MOVE WS-CALC-PLAYER-ID (WS-CALC-IDX) TO DTL-PLAYER-ID
+002450         MOVE WS-CALC-GAME-ID (WS-CALC-IDX)   TO DTL-GAME-ID
+002460         MOVE WS-CALC-REMAINING (WS-CALC-IDX)
+002470             TO DTL-CALC-REMAINING
+002480         MOVE WS-CALC-STATUS (WS-CALC-IDX)    TO DTL-CALC-STATUS
+002490         MOVE ZERO   TO DTL-MANUAL-REMAINING
+002500         MOVE SPACES TO DTL-MANUAL-STATUS
+002510         MOVE "NO MANUAL TALLY" TO DTL-EXCEPTION
+002520         WRITE RECON-RPT-RECORD FROM WS-DETAIL-LINE
+002530     END-IF.
+002540 8000-EXIT.
+002550     EXIT.
+
+002560*****************************************************************
+002570* 9000-TERMINATE - CLOSE FILES.                                *
+002580*****************************************************************
+002590 9000-TERMINATE.
+002600     CLOSE MANUAL-IN
+002610     CLOSE RECON-RPT.
+002620 9000-EXIT.
+002630     EXIT.
+
