@@ -0,0 +1,53 @@
+//DARTSBAT JOB (ACCTNO),'NIGHTLY DARTS SCORING',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//* DARTSBAT - NIGHTLY BATCH SCORING RUN.                            *
+//*                                                                  *
+//*    DRIVES THE THROW-FILE VERSION OF DARTS OVER THE NIGHT'S FULL  *
+//*    THROWS FILE.  DARTSBAT WRITES A CHECKPOINT RECORD EVERY 1000  *
+//*    THROWS TO THE +1 GENERATION OF THE CHECKPOINT GDG.  IF THIS   *
+//*    JOB ABENDS PARTWAY THROUGH, SIMPLY RESUBMIT IT UNCHANGED - THE*
+//*    +1 GENERATION FROM THE FAILED ATTEMPT BECOMES THE NEW +0 (THE *
+//*    CHKPTIN BELOW), SO DARTSBAT SKIPS EVERY THROW ALREADY SCORED  *
+//*    AND APPENDS ONLY WHAT REMAINS TO THROWSOUT AND REJECTSOUT     *
+//*    RATHER THAN RESCORING THE WHOLE NIGHT FROM THE TOP.           *
+//*                                                                  *
+//*    RUN DARTSGDG ONCE BEFORE THE FIRST NIGHTLY SUBMISSION AT A    *
+//*    NEW VENUE TO DEFINE THE CHECKPOINT GDG AND PRIME AN EMPTY     *
+//*    GENERATION ZERO.                                              *
+//*                                                                  *
+//*    RUNCTL CARRIES TONIGHT'S CYCLE-ID.  OPERATIONS CHANGES THIS   *
+//*    CARD ONCE AT THE START OF EACH NEW NIGHT AND LEAVES IT ALONE  *
+//*    ACROSS ANY ABEND RESUBMITS OF THAT SAME NIGHT'S RUN.  A       *
+//*    CHECKPOINT STAMPED WITH A DIFFERENT CYCLE-ID THAN TONIGHT'S   *
+//*    CARD IS LEFTOVER FROM A PRIOR NIGHT (THE GDG GENERATION HAS   *
+//*    NO OTHER WAY TO TELL THE TWO APART) AND IS NOT TRUSTED AS A   *
+//*    RESTART POINT.                                                *
+//*********************************************************************
+//STEP010  EXEC PGM=DARTSBAT
+//STEPLIB   DD   DSN=RIVR.DARTS.LOADLIB,DISP=SHR
+//BANDPARM  DD   DSN=RIVR.DARTS.BANDPARM,DISP=SHR
+//RUNCTL    DD   *
+NIGHT001
+/*
+//THROWSIN  DD   DSN=RIVR.DARTS.THROWS.NIGHTLY,DISP=SHR
+//THROWSOUT DD   DSN=RIVR.DARTS.THROWS.SCORED,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(50,50),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTSOUT DD  DSN=RIVR.DARTS.THROWS.REJECTS,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG  DD   DSN=RIVR.DARTS.AUDITLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(20,20),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTIN   DD   DSN=RIVR.DARTS.CHECKPOINT(0),
+//         DISP=SHR
+//CHKPTOUT  DD   DSN=RIVR.DARTS.CHECKPOINT(+1),
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT    DD   SYSOUT=*
