@@ -0,0 +1,54 @@
+//DARTSRPT JOB (ACCTNO),'NIGHTLY DARTS REPORTING',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//* DARTSRPT - NIGHTLY LEG REPORT AND SCOREBOARD FEED.               *
+//*                                                                  *
+//*    RUN AFTER DARTSBAT.  DARTSBAT'S THROWSOUT IS IN WHATEVER      *
+//*    ORDER THE THROWS ARRIVED ON THE NIGHT'S THROWSIN - WITH       *
+//*    SEVERAL BOARDS FEEDING ONE FILE THAT IS NOT PLAYER/GAME       *
+//*    SEQUENCE.  DARTSLEG AND DARTSSCB BOTH DEPEND ON SEEING ALL OF *
+//*    ONE LEG'S THROWS TOGETHER TO ACCUMULATE THE RUNNING TOTAL, SO *
+//*    STEP010 SORTS THROWSOUT INTO PLAYER/GAME/ROUND/THROW SEQUENCE *
+//*    BEFORE EITHER PROGRAM SEES IT.  DO NOT POINT LEGIN OR SCOREIN *
+//*    AT AN UNSORTED THROWSOUT.                                     *
+//*                                                                  *
+//*    STEP040 RECONCILES STEP020'S LEGCALC AGAINST THE BACKUP       *
+//*    SCORER'S MANUAL TALLY SHEET (KEYED IN SEPARATELY AND SUPPLIED *
+//*    AS MANUALIN) AND WRITES THE EXCEPTIONS-ONLY DISCREPANCY       *
+//*    REPORT TO RECONRPT.                                           *
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=RIVR.DARTS.THROWS.SCORED,DISP=SHR
+//SORTOUT  DD   DSN=RIVR.DARTS.THROWS.SORTED,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(CYL,(50,50),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD   *
+    SORT FIELDS=(1,10,CH,A,11,10,CH,A,21,2,CH,A,23,1,CH,A)
+/*
+//STEP020  EXEC PGM=DARTSLEG
+//STEPLIB   DD   DSN=RIVR.DARTS.LOADLIB,DISP=SHR
+//LEGIN     DD   DSN=RIVR.DARTS.THROWS.SORTED,DISP=SHR
+//LEGRPT    DD   SYSOUT=*
+//LEGCALC   DD   DSN=RIVR.DARTS.LEGCALC,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STEP030  EXEC PGM=DARTSSCB
+//STEPLIB   DD   DSN=RIVR.DARTS.LOADLIB,DISP=SHR
+//SCOREIN   DD   DSN=RIVR.DARTS.THROWS.SORTED,DISP=SHR
+//SCORECSV  DD   DSN=RIVR.DARTS.SCOREBOARD.CSV,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SCOREFIX  DD   DSN=RIVR.DARTS.SCOREBOARD.FIX,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(10,10),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STEP040  EXEC PGM=DARTSREC
+//STEPLIB   DD   DSN=RIVR.DARTS.LOADLIB,DISP=SHR
+//LEGCALC   DD   DSN=RIVR.DARTS.LEGCALC,DISP=SHR
+//MANUALIN  DD   DSN=RIVR.DARTS.MANUALTALLY,DISP=SHR
+//RECONRPT  DD   SYSOUT=*
