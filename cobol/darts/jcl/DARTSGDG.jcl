@@ -0,0 +1,24 @@
+//DARTSGDG JOB (ACCTNO),'DARTS - ONE-TIME SETUP',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1)
+//*********************************************************************
+//* DARTSGDG - ONE-TIME SETUP FOR THE NIGHTLY DARTS SCORING JOB.     *
+//*                                                                  *
+//*    DEFINES THE GENERATION DATA GROUP THAT HOLDS DARTSBAT'S       *
+//*    CHECKPOINT DATA SETS AND PRIMES AN EMPTY GENERATION ZERO SO   *
+//*    THE FIRST NIGHTLY RUN HAS A CHKPTIN TO OPEN.  RUN THIS JOB    *
+//*    ONCE WHEN THE DARTS SCORING SYSTEM IS INSTALLED AT A NEW      *
+//*    VENUE, NOT AS PART OF THE REGULAR NIGHTLY CYCLE.              *
+//*********************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(RIVR.DARTS.CHECKPOINT)  -
+                LIMIT(10)                    -
+                NOEMPTY                      -
+                SCRATCH)
+/*
+//STEP020  EXEC PGM=IEFBR14
+//CHKPT000 DD   DSN=RIVR.DARTS.CHECKPOINT(+1),
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
