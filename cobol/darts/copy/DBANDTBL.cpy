@@ -0,0 +1,26 @@
+000100*****************************************************************
+000110* DBANDTBL.                                                    *
+000120* IN-MEMORY RING-GEOMETRY TABLE, LOADED FROM THE BANDPARM      *
+000130* PARAMETER FILE.  ONE ROW PER LEAGUE/BOARD-TYPE COMBINATION,  *
+000140* GIVING THE OUTER RADIUS OF EACH SCORING RING SO THE SECTOR   *
+000150* SCORER IN DARTS CAN TELL A BULL FROM A TRIPLE FROM A DOUBLE  *
+000160* WITHOUT ANY RADIUS BEING LITERAL IN THE PROCEDURE DIVISION.  *
+000170* A ROW KEYED "DFLT"/"D" IS ALWAYS PRESENT AS THE FALLBACK     *
+000180* WHEN NO LEAGUE/BOARD-TYPE SPECIFIC ROW MATCHES.              *
+000190*****************************************************************
+000200 01  WS-BAND-TABLE.
+000210     05  WS-BAND-ENTRY OCCURS 1 TO 25 TIMES
+000220                       DEPENDING ON WS-BAND-COUNT
+000230                       INDEXED BY WS-BAND-IDX.
+000240         10  WS-BAND-LEAGUE-ID          PIC X(04).
+000250         10  WS-BAND-BOARD-TYPE         PIC X(01).
+000260         10  WS-BAND-BULL-INNER-R       PIC 99V9.
+000270         10  WS-BAND-BULL-OUTER-R       PIC 99V9.
+000280         10  WS-BAND-TRIPLE-INNER-R     PIC 99V9.
+000290         10  WS-BAND-TRIPLE-OUTER-R     PIC 99V9.
+000300         10  WS-BAND-DOUBLE-INNER-R     PIC 99V9.
+000310         10  WS-BAND-DOUBLE-OUTER-R     PIC 99V9.
+000320 01  WS-BAND-COUNT                   PIC 9(03) VALUE ZERO.
+000330 01  WS-BANDS-LOADED-SWITCH          PIC X(01) VALUE "N".
+000340     88  WS-BANDS-LOADED                     VALUE "Y".
+000350 01  WS-DEFAULT-BAND-IDX             PIC 9(03) VALUE ZERO.
