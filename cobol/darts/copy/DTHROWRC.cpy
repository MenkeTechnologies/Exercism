@@ -0,0 +1,63 @@
+000100*****************************************************************
+000110* DTHROWRC.                                                    *
+000120* DARTS THROW RECORD LAYOUT.                                   *
+000130*                                                               *
+000140* ONE OCCURRENCE PER DART THROWN.  SHARED BY THE THROW-FILE    *
+000150* DRIVER (DARTSBAT) AND ANY DOWNSTREAM PROGRAM THAT NEEDS TO   *
+000160* READ ITS INPUT OR OUTPUT SO THAT ALL PROGRAMS AGREE ON ONE   *
+000170* FIELD LAYOUT.                                                *
+000180*****************************************************************
+000190 01  THROW-RECORD.
+000200     05  THR-PLAYER-ID           PIC X(10).
+000210     05  THR-GAME-ID             PIC X(10).
+000220     05  THR-ROUND-NBR           PIC 9(02).
+000230     05  THR-THROW-NBR           PIC 9(01).
+000240     05  THR-LEAGUE-ID           PIC X(04).
+000250     05  THR-BOARD-TYPE          PIC X(01).
+000260         88  THR-STEEL-TIP               VALUE "S".
+000270         88  THR-SOFT-TIP                VALUE "T".
+000280     05  THR-X                   PIC S9(02)V9
+000290                                 SIGN IS TRAILING SEPARATE.
+000300     05  THR-Y                   PIC S9(02)V9
+000310                                 SIGN IS TRAILING SEPARATE.
+
+000320*****************************************************************
+000330* DARTS THROW RESULT RECORD - INPUT RECORD PLUS SCORE.         *
+000340*****************************************************************
+000350 01  THROW-RESULT-RECORD.
+000360     05  TRS-PLAYER-ID           PIC X(10).
+000370     05  TRS-GAME-ID             PIC X(10).
+000380     05  TRS-ROUND-NBR           PIC 9(02).
+000390     05  TRS-THROW-NBR           PIC 9(01).
+000400     05  TRS-LEAGUE-ID           PIC X(04).
+000410     05  TRS-BOARD-TYPE          PIC X(01).
+000420     05  TRS-X                   PIC S9(02)V9
+000430                                 SIGN IS TRAILING SEPARATE.
+000440     05  TRS-Y                   PIC S9(02)V9
+000450                                 SIGN IS TRAILING SEPARATE.
+000460     05  TRS-RESULT              PIC 9(02).
+000461     05  TRS-WEDGE-NBR           PIC 9(02).
+000462     05  TRS-RING-CODE           PIC X(01).
+000463         88  TRS-RING-SINGLE             VALUE "S".
+000464         88  TRS-RING-DOUBLE             VALUE "D".
+000465         88  TRS-RING-TRIPLE             VALUE "T".
+000466         88  TRS-RING-BULL               VALUE "B".
+000467         88  TRS-RING-MISS               VALUE "M".
+000468     05  TRS-SCORE-LABEL         PIC X(04).
+
+000470*****************************************************************
+000480* THROW REJECT RECORD - MALFORMED OR OUT-OF-RANGE THROWS THAT  *
+000490* FAILED COORDINATE VALIDATION BEFORE SCORING.                *
+000500*****************************************************************
+000510 01  THROW-REJECT-RECORD.
+000520     05  TRJ-PLAYER-ID           PIC X(10).
+000530     05  TRJ-GAME-ID             PIC X(10).
+000540     05  TRJ-ROUND-NBR           PIC 9(02).
+000550     05  TRJ-THROW-NBR           PIC 9(01).
+000560     05  TRJ-LEAGUE-ID           PIC X(04).
+000570     05  TRJ-BOARD-TYPE          PIC X(01).
+000580     05  TRJ-X                   PIC S9(02)V9
+000590                                 SIGN IS TRAILING SEPARATE.
+000600     05  TRJ-Y                   PIC S9(02)V9
+000610                                 SIGN IS TRAILING SEPARATE.
+000620     05  TRJ-REASON-CODE         PIC X(20).
