@@ -0,0 +1,30 @@
+000100*****************************************************************
+000110* DLEGCALC.                                                     *
+000120* DARTS LEG RECONCILIATION RECORD LAYOUTS.                      *
+000130*                                                               *
+000140* ONE OCCURRENCE PER FINISHED LEG.  LEG-CALC-RECORD IS WRITTEN  *
+000150* BY DARTSLEG ALONGSIDE ITS PRINTED REPORT AND CARRIES THE      *
+000160* SAME FINAL FIGURES IN MACHINE-READABLE FORM.  MANUAL-TALLY-   *
+000170* RECORD IS THE MATCHING LAYOUT FOR THE PAPER SCORE SHEET, KEYED*
+000180* IN SEPARATELY BY THE BACKUP SCORER, THAT DARTSREC READS AND   *
+000190* RECONCILES AGAINST IT.                                        *
+000200*****************************************************************
+000210 01  LEG-CALC-RECORD.
+000220     05  CLC-PLAYER-ID           PIC X(10).
+000230     05  CLC-GAME-ID             PIC X(10).
+000240     05  CLC-REMAINING           PIC 9(03).
+000250     05  CLC-STATUS              PIC X(11).
+000260         88  CLC-CHECKOUT                VALUE "CHECKOUT".
+000270         88  CLC-UNFINISHED              VALUE "UNFINISHED".
+
+000280*****************************************************************
+000290* MANUAL TALLY RECORD - ONE OCCURRENCE PER LEG AS KEYED IN FROM *
+000300* THE BACKUP SCORER'S PAPER SHEET.                              *
+000310*****************************************************************
+000320 01  MANUAL-TALLY-RECORD.
+000330     05  MTL-PLAYER-ID           PIC X(10).
+000340     05  MTL-GAME-ID             PIC X(10).
+000350     05  MTL-REMAINING           PIC 9(03).
+000360     05  MTL-STATUS              PIC X(11).
+000370         88  MTL-CHECKOUT                VALUE "CHECKOUT".
+000380         88  MTL-UNFINISHED              VALUE "UNFINISHED".
